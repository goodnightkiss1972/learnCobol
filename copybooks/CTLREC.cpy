@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------*
+000020* CTLREC -- INDEPENDENTLY KEYED CONTROL TOTAL RECORD, ONE   *
+000030*           PER TRANSACTION ID, USED BY RECONCILIATION-QUOT *
+000040*           TO PROVE THE BATCH RUN AGAINST A SEPARATELY     *
+000050*           KEYED SOURCE.                                   *
+000060*----------------------------------------------------------*
+000070* 2026-08-09  DM  NEW COPYBOOK.                              *
+000080*----------------------------------------------------------*
+000090 01  CONTROL-RECORD.
+000100     05  CTL-TRAN-ID             PIC X(06).
+000110     05  CTL-EXPECTED-RESULT     PIC S9(6)V9(2).
+000120     05  CTL-RESERVED            PIC X(10).
