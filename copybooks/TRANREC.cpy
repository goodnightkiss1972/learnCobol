@@ -0,0 +1,31 @@
+000010*----------------------------------------------------------*
+000020* TRANREC -- SHARED TRANSACTION RECORD FOR THE BATCH        *
+000030*            ADDITION PROGRAMS.  ONE ADDITION REQUEST PER   *
+000040*            RECORD.  NUM1/NUM2 CARRY UP TO TWO DECIMAL     *
+000050*            PLACES SO INTEGER AND DECIMAL BATCHES SHARE    *
+000060*            THE SAME LAYOUT (AN INTEGER BATCH JUST LEAVES  *
+000070*            THE DECIMAL PORTION ZERO).  TRAN-RESULT IS     *
+000080*            BLANK ON INPUT AND FILLED IN BY WHICHEVER      *
+000090*            PROGRAM PROCESSES THE RECORD.                  *
+000100*----------------------------------------------------------*
+000110* 2026-08-09  DM  NEW COPYBOOK.                              *
+000120* 2026-08-09  DM  ADD TRAN-SIGN-IND2, A SECOND DEBIT/CREDIT   *
+000125*                 INDICATOR FOR TRAN-NUM2, BORROWED FROM      *
+000126*                 TRAN-RESERVED SO THE RECORD LENGTH DOES NOT *
+000127*                 CHANGE.  LETS A BATCH FILE CARRY SIGNED     *
+000128*                 PAIRS LIKE SOMME-2-DECIMAUX-SIGNES DOES     *
+000129*                 INTERACTIVELY.                              *
+000130*----------------------------------------------------------*
+000140 01  TRANSACTION-RECORD.
+000150     05  TRAN-ID                 PIC X(06).
+000160     05  TRAN-DATE               PIC X(08).
+000170     05  TRAN-NUM1               PIC 9(5)V9(2).
+000180     05  TRAN-NUM2               PIC 9(5)V9(2).
+000190     05  TRAN-SIGN-IND           PIC X(01).
+000200         88  TRAN-DEBIT                 VALUE "D".
+000210         88  TRAN-CREDIT                VALUE "C".
+000220     05  TRAN-SIGN-IND2          PIC X(01).
+000230         88  TRAN-DEBIT-2               VALUE "D".
+000240         88  TRAN-CREDIT-2              VALUE "C".
+000250     05  TRAN-RESULT             PIC S9(6)V9(2).
+000260     05  TRAN-RESERVED           PIC X(09).
