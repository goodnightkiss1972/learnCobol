@@ -0,0 +1,26 @@
+000010*----------------------------------------------------------*
+000020* EXCPREC -- SHARED EXCEPTION RECORD.  A BATCH ADDITION     *
+000030*            PROGRAM WRITES ONE OF THESE FOR EVERY          *
+000040*            TRANSACTION IT REJECTS (VALIDATION FAILURE OR  *
+000050*            SIZE ERROR OVERFLOW) INSTEAD OF JUST DISPLAYING*
+000060*            A MESSAGE, SO REJECTED WORK CAN BE PULLED UP   *
+000070*            AND FOLLOWED UP ON THE NEXT BUSINESS DAY.       *
+000080*----------------------------------------------------------*
+000090* 2026-08-09  DM  NEW COPYBOOK.                              *
+000095* 2026-08-09  DM  WIDEN NUM1/NUM2 TO MATCH AUDTREC'S NUM1/     *
+000096*                 NUM2 (PIC S9(09)V9(03)) SO A WIDE-PRECISION  *
+000097*                 REJECT DOES NOT HAVE ITS HIGH-ORDER DIGITS   *
+000098*                 DROPPED IN THE EXCEPTION RECORD EITHER.      *
+000099*----------------------------------------------------------*
+000100 01  EXCEPTION-RECORD.
+000110     05  EXC-RUN-DATE            PIC 9(08).
+000120     05  EXC-RUN-TIME            PIC 9(08).
+000130     05  EXC-PROGRAM-ID          PIC X(12).
+000140     05  EXC-TRAN-ID             PIC X(06).
+000150     05  EXC-REASON-CODE         PIC X(04).
+000160         88  EXC-REASON-OVERFLOW        VALUE "OVFL".
+000170         88  EXC-REASON-INVALID         VALUE "INVD".
+000180     05  EXC-NUM1                PIC S9(09)V9(03).
+000190     05  EXC-NUM2                PIC S9(09)V9(03).
+000200     05  EXC-REASON-TEXT         PIC X(30).
+000210     05  EXC-RESERVED            PIC X(06).
