@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------*
+000020* GLREC -- GENERAL LEDGER INTERFACE RECORD.  ONE RECORD     *
+000030*          PER COMPUTED RESULT, LAID OUT TO MATCH THE       *
+000040*          DOWNSTREAM GL FEED SO RESULTS CAN MOVE INTO THE  *
+000050*          LEDGER SYSTEM WITHOUT BEING RE-KEYED.             *
+000060*----------------------------------------------------------*
+000070* 2026-08-09  DM  NEW COPYBOOK.                              *
+000080*----------------------------------------------------------*
+000090 01  GL-INTERFACE-RECORD.
+000100     05  GL-TRAN-ID              PIC X(06).
+000110     05  GL-TRAN-DATE            PIC X(08).
+000120     05  GL-DR-CR-IND            PIC X(01).
+000130         88  GL-DEBIT                   VALUE "D".
+000140         88  GL-CREDIT                  VALUE "C".
+000150     05  GL-AMOUNT               PIC 9(09)V9(02).
+000160     05  GL-RESERVED             PIC X(10).
