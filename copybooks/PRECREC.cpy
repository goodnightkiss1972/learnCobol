@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------*
+000020* PRECREC -- ADDITION RECORD WITH A PER-TRANSACTION SCALE   *
+000030*            INDICATOR.  NUM1, NUM2 AND RESULT ARE STORED   *
+000040*            UNSCALED (THE ACTUAL VALUE TIMES 10 RAISED TO  *
+000050*            PREC-SCALE) SO A SINGLE RECORD LAYOUT COVERS   *
+000060*            WHOLE-NUMBER QUANTITIES (SCALE 0) THROUGH      *
+000070*            THREE-DECIMAL RATES (SCALE 3) WITHOUT BEING    *
+000080*            LOCKED TO TWO DECIMAL PLACES.                  *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW COPYBOOK.                              *
+000110*----------------------------------------------------------*
+000120 01  PRECISION-RECORD.
+000130     05  PREC-TRAN-ID            PIC X(06).
+000140     05  PREC-DATE               PIC X(08).
+000150     05  PREC-SCALE              PIC 9(01).
+000160         88  PREC-SCALE-0               VALUE 0.
+000170         88  PREC-SCALE-1               VALUE 1.
+000180         88  PREC-SCALE-2               VALUE 2.
+000190         88  PREC-SCALE-3               VALUE 3.
+000200     05  PREC-NUM1               PIC S9(09).
+000210     05  PREC-NUM2               PIC S9(09).
+000220     05  PREC-RESULT             PIC S9(10).
+000230     05  PREC-RESERVED           PIC X(08).
