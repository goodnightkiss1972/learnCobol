@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------*
+000020* CHKPREC -- CHECKPOINT RECORD FOR THE BATCH ADDITION JOB.  *
+000030*            HOLDS HOW MANY INPUT RECORDS HAVE BEEN         *
+000040*            PROCESSED AND WHETHER THE JOB RAN TO           *
+000050*            COMPLETION, SO A RERUN AFTER AN ABEND CAN      *
+000060*            SKIP WHAT IT ALREADY DID INSTEAD OF STARTING   *
+000070*            OVER FROM THE TOP OF THE FILE.                 *
+000080*----------------------------------------------------------*
+000090* 2026-08-09  DM  NEW COPYBOOK.                              *
+000100*----------------------------------------------------------*
+000110 01  CHECKPOINT-RECORD.
+000120     05  CHKP-JOB-ID             PIC X(08).
+000130     05  CHKP-RECORD-COUNT       PIC 9(7).
+000140     05  CHKP-STATUS             PIC X(01).
+000150         88  CHKP-IN-PROGRESS           VALUE "I".
+000160         88  CHKP-COMPLETE              VALUE "C".
+000170     05  CHKP-RESERVED           PIC X(10).
