@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------*
+000020* AUDTREC -- SHARED AUDIT LOG RECORD.  EVERY RUN (OR, FOR   *
+000030*            A BATCH PROGRAM, EVERY TRANSACTION) APPENDS    *
+000040*            ONE OF THESE SO NUM1/NUM2/RESULT CAN BE        *
+000050*            RECONSTRUCTED LATER ALONG WITH WHO RAN IT AND  *
+000060*            WHEN.                                          *
+000070*----------------------------------------------------------*
+000080* 2026-08-09  DM  NEW COPYBOOK.                              *
+000090* 2026-08-09  DM  WIDEN NUM1/NUM2/RESULT TO PRECREC'S UNSCALED*
+000095*                 DIGIT CAPACITY (PIC S9(09)/S9(10)) - THE    *
+000096*                 OLD S9(07)V9(03)/S9(08)V9(03) WIDTHS SILENTLY*
+000097*                 TRUNCATED THE HIGH-ORDER DIGITS OF A WIDE-   *
+000098*                 PRECISION AMOUNT ON WRITE, WITH NO WARNING.  *
+000099*----------------------------------------------------------*
+000100 01  AUDIT-RECORD.
+000110     05  AUD-RUN-DATE            PIC 9(08).
+000120     05  AUD-RUN-TIME            PIC 9(08).
+000130     05  AUD-PROGRAM-ID          PIC X(12).
+000140     05  AUD-OPERATOR-ID         PIC X(08).
+000150     05  AUD-NUM1                PIC S9(09)V9(03).
+000160     05  AUD-NUM2                PIC S9(09)V9(03).
+000170     05  AUD-RESULT              PIC S9(10)V9(03).
+000180     05  AUD-RESERVED            PIC X(10).
