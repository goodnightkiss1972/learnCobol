@@ -0,0 +1,138 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MENU-PRINCIPAL.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM.  OPERATOR MENU THAT CALLS    *
+000110*                 ESSAI1, SOMME-2-DECIMAUX AND SOMME-2-     *
+000120*                 DECIMAUX-SIGNES BY NAME, SO AN OPERATOR    *
+000130*                 DOES NOT HAVE TO KNOW WHICH INTERACTIVE    *
+000140*                 PROGRAM HANDLES WHICH KIND OF ADDITION.     *
+000150* 2026-08-09  DM  BOUND THE MENU RE-PROMPT LOOP SO A SOURCE  *
+000160*                 OF INPUT THAT NEVER GIVES A VALID CHOICE   *
+000170*                 ENDS THE RUN INSTEAD OF RE-PROMPTING        *
+000180*                 FOREVER.                                   *
+000190* 2026-08-09  DM  ESSAI1, SOMME-2-DECIMAUX AND SOMME-2-       *
+000200*                 DECIMAUX-SIGNES ARE STANDALONE LOAD        *
+000210*                 MODULES, NOT CALLABLE SUBPROGRAMS, THE     *
+000220*                 SAME AS EVERY OTHER PROGRAM IN THIS        *
+000230*                 SYSTEM - DISPATCH TO THEM BY SHELLING OUT  *
+000240*                 TO THEIR LOAD MODULES (CALL "SYSTEM")      *
+000250*                 INSTEAD OF BY CALL-ING THEM BY NAME.  THE  *
+000260*                 MENUBIN ENVIRONMENT VARIABLE (SET BY       *
+000270*                 JCL/MENUJOB.SH) SAYS WHERE TO FIND THEM;   *
+000280*                 IT DEFAULTS TO "bin" IF NOT SET.            *
+000290*----------------------------------------------------------*
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320*----------------------------------------------------------*
+000330* MENU CHOICE AND SWITCHES                                  *
+000340*----------------------------------------------------------*
+000350 01  WS-CHOICE                  PIC X(01).
+000360     88  WS-CHOICE-INTEGER             VALUE "1".
+000370     88  WS-CHOICE-DECIMAL             VALUE "2".
+000380     88  WS-CHOICE-SIGNED              VALUE "3".
+000390     88  WS-CHOICE-EXIT                VALUE "4".
+000400     88  WS-CHOICE-VALID               VALUE "1" "2" "3" "4".
+000410 01  WS-DONE-SW                  PIC X(01).
+000420     88  WS-DONE                       VALUE "Y".
+000430     88  WS-NOT-DONE                   VALUE "N".
+000440 01  WS-RETRY-COUNT              PIC 9(02) COMP.
+000450*----------------------------------------------------------*
+000460* LOAD MODULE DISPATCH SUPPORT                              *
+000470*----------------------------------------------------------*
+000480 01  WS-BIN-ENV-NAME             PIC X(20) VALUE "MENUBIN".
+000490 01  WS-BIN-DIR                  PIC X(60).
+000500 01  WS-BIN-DIR-LEN              PIC 9(02) COMP.
+000510 01  WS-RUN-COMMAND              PIC X(80).
+000520 PROCEDURE DIVISION.
+000530 0000-MAINLINE.
+000540     SET WS-NOT-DONE TO TRUE.
+000550     PERFORM 0100-RESOLVE-BIN-DIR THRU 0100-EXIT.
+000560     PERFORM 1000-PROCESS-CHOICE THRU 1000-EXIT
+000570         UNTIL WS-DONE.
+000580     DISPLAY "MENU-PRINCIPAL ENDED.".
+000590     STOP RUN.
+000600*----------------------------------------------------------*
+000610* 0100-RESOLVE-BIN-DIR -- FIND OUT WHERE THE LOAD MODULES    *
+000620*                         FOR ESSAI1, SOMME-2-DECIMAUX AND   *
+000630*                         SOMME-2-DECIMAUX-SIGNES LIVE, SO   *
+000640*                         THEY CAN BE RUN BY PATH.  DEFAULTS *
+000650*                         TO "bin" (RELATIVE TO THE CURRENT  *
+000660*                         DIRECTORY) IF MENUBIN IS NOT SET - *
+000670*                         JCL/MENUJOB.SH SETS IT.             *
+000680*----------------------------------------------------------*
+000690 0100-RESOLVE-BIN-DIR.
+000700     DISPLAY WS-BIN-ENV-NAME UPON ENVIRONMENT-NAME.
+000710     ACCEPT WS-BIN-DIR FROM ENVIRONMENT-VALUE.
+000720     IF WS-BIN-DIR = SPACES
+000730         MOVE "bin" TO WS-BIN-DIR
+000740     END-IF.
+000750     MOVE ZERO TO WS-BIN-DIR-LEN.
+000760     INSPECT WS-BIN-DIR TALLYING WS-BIN-DIR-LEN
+000770         FOR CHARACTERS BEFORE INITIAL SPACE.
+000780 0100-EXIT.
+000790     EXIT.
+000800*----------------------------------------------------------*
+000810* 1000-PROCESS-CHOICE -- SHOW THE MENU, ACCEPT ONE CHOICE    *
+000820*                        AND DISPATCH TO THE PROGRAM THAT    *
+000830*                        HANDLES IT                          *
+000840*----------------------------------------------------------*
+000850 1000-PROCESS-CHOICE.
+000860     MOVE ZERO TO WS-RETRY-COUNT.
+000870     PERFORM 1100-SHOW-MENU THRU 1100-EXIT.
+000880     EVALUATE TRUE
+000890         WHEN WS-CHOICE-INTEGER
+000900             MOVE SPACES TO WS-RUN-COMMAND
+000910             STRING WS-BIN-DIR(1 : WS-BIN-DIR-LEN)
+000920                        DELIMITED BY SIZE
+000930                    "/essai1" DELIMITED BY SIZE
+000940                 INTO WS-RUN-COMMAND
+000950             CALL "SYSTEM" USING WS-RUN-COMMAND
+000960         WHEN WS-CHOICE-DECIMAL
+000970             MOVE SPACES TO WS-RUN-COMMAND
+000980             STRING WS-BIN-DIR(1 : WS-BIN-DIR-LEN)
+000990                        DELIMITED BY SIZE
+001000                    "/somme-2-decimaux" DELIMITED BY SIZE
+001010                 INTO WS-RUN-COMMAND
+001020             CALL "SYSTEM" USING WS-RUN-COMMAND
+001030         WHEN WS-CHOICE-SIGNED
+001040             MOVE SPACES TO WS-RUN-COMMAND
+001050             STRING WS-BIN-DIR(1 : WS-BIN-DIR-LEN)
+001060                        DELIMITED BY SIZE
+001070                    "/somme-2-decimaux-signes" DELIMITED BY SIZE
+001080                 INTO WS-RUN-COMMAND
+001090             CALL "SYSTEM" USING WS-RUN-COMMAND
+001100         WHEN WS-CHOICE-EXIT
+001110             SET WS-DONE TO TRUE
+001120     END-EVALUATE.
+001130 1000-EXIT.
+001140     EXIT.
+001150*----------------------------------------------------------*
+001160* 1100-SHOW-MENU -- DISPLAY THE MENU AND RE-PROMPT UNTIL A   *
+001170*                   VALID CHOICE IS KEYED                    *
+001180*----------------------------------------------------------*
+001190 1100-SHOW-MENU.
+001200     DISPLAY "1. Integer addition".
+001210     DISPLAY "2. Decimal addition".
+001220     DISPLAY "3. Signed decimal addition (debit/credit)".
+001230     DISPLAY "4. Exit".
+001240     DISPLAY "Enter choice: ".
+001250     ACCEPT WS-CHOICE.
+001260     IF NOT WS-CHOICE-VALID
+001270         ADD 1 TO WS-RETRY-COUNT
+001280         IF WS-RETRY-COUNT > 5
+001290             DISPLAY "MENU-PRINCIPAL: TOO MANY INVALID "
+001300                     "ENTRIES - ENDING RUN."
+001310             SET WS-CHOICE-EXIT TO TRUE
+001320             GO TO 1100-EXIT
+001330         END-IF
+001340         DISPLAY "Invalid entry - enter 1, 2, 3 or 4."
+001350         GO TO 1100-SHOW-MENU
+001360     END-IF.
+001370 1100-EXIT.
+001380     EXIT.
