@@ -0,0 +1,274 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADDITION-PRECISION.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM.  BATCH ADDITION AT A          *
+000110*                 PER-TRANSACTION DECIMAL SCALE (COPYBOOK   *
+000120*                 PRECREC) SO A QUANTITY RECORD (SCALE 0)    *
+000130*                 AND A THREE-DECIMAL RATE RECORD (SCALE 3)  *
+000140*                 CAN BE PROCESSED IN THE SAME RUN INSTEAD   *
+000150*                 OF BEING LOCKED TO TWO DECIMAL PLACES.     *
+000160* 2026-08-09  DM  WRITE EACH OVERFLOW REJECT TO THE SHARED    *
+000170*                 EXCEPTION FILE (COPYBOOK EXCPREC) INSTEAD   *
+000180*                 OF JUST DISPLAYING IT, SO REJECTED          *
+000190*                 TRANSACTIONS CAN BE FOLLOWED UP THE NEXT    *
+000200*                 BUSINESS DAY.                                *
+000210* 2026-08-09  DM  ONLY WRITE PREC-OUT-REC ON THE SUCCESS PATH. *
+000220*                 A REJECTED TRANSACTION USED TO GO TO THE     *
+000230*                 NORMAL RESULTS FILE AS WELL AS THE EXCEPTION *
+000240*                 FILE, WITH AN UNCOMPUTED RESULT THAT LOOKED  *
+000250*                 LIKE A GENUINE ZERO.                          *
+000260*----------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PREC-PAIRS-IN    ASSIGN TO PRECIN
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT PREC-RESULTS-OUT ASSIGN TO PRECOUT
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-AUDIT-STATUS.
+000370     SELECT EXCEPTION-FILE   ASSIGN TO EXCPOUT
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-EXCP-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420*----------------------------------------------------------*
+000430* PREC-PAIRS-IN -- ONE SCALED ADDITION REQUEST PER RECORD    *
+000440*----------------------------------------------------------*
+000450 FD  PREC-PAIRS-IN.
+000460     COPY PRECREC REPLACING ==PRECISION-RECORD== BY
+000470         ==PREC-IN-REC==.
+000480*----------------------------------------------------------*
+000490* PREC-RESULTS-OUT -- SAME LAYOUT, PREC-RESULT FILLED IN      *
+000500*----------------------------------------------------------*
+000510 FD  PREC-RESULTS-OUT.
+000520     COPY PRECREC REPLACING ==PRECISION-RECORD== BY
+000530         ==PREC-OUT-REC==.
+000540*----------------------------------------------------------*
+000550* AUDIT-LOG -- ONE RECORD PER TRANSACTION PROCESSED          *
+000560*----------------------------------------------------------*
+000570 FD  AUDIT-LOG.
+000580     COPY AUDTREC.
+000590*----------------------------------------------------------*
+000600* EXCEPTION-FILE -- ONE RECORD PER REJECTED TRANSACTION       *
+000610*----------------------------------------------------------*
+000620 FD  EXCEPTION-FILE.
+000630     COPY EXCPREC.
+000640 WORKING-STORAGE SECTION.
+000650*----------------------------------------------------------*
+000660* SWITCHES AND COUNTERS                                     *
+000670*----------------------------------------------------------*
+000680 01  WS-EOF-SW                   PIC X(01).
+000690     88  WS-EOF                        VALUE "Y".
+000700     88  WS-NOT-EOF                    VALUE "N".
+000710 01  WS-SIZE-ERROR-SW             PIC X(01).
+000720     88  WS-SIZE-ERROR                 VALUE "Y".
+000730     88  WS-NO-SIZE-ERROR              VALUE "N".
+000740 01  WS-RECORD-COUNT              PIC 9(7) COMP VALUE ZERO.
+000750 01  WS-REJECT-COUNT              PIC 9(7) COMP VALUE ZERO.
+000760*----------------------------------------------------------*
+000770* DISPLAY FIELDS, ONE PER SUPPORTED SCALE                   *
+000780*----------------------------------------------------------*
+000790 01  WS-EDITED-SCALE-0            PIC -(9)9.
+000800 01  WS-EDITED-SCALE-1            PIC -(9)9.9.
+000810 01  WS-EDITED-SCALE-2            PIC -(8)9.99.
+000820 01  WS-EDITED-SCALE-3            PIC -(7)9.999.
+000830*----------------------------------------------------------*
+000840* AUDIT LOG SUPPORT                                         *
+000850*----------------------------------------------------------*
+000860 01  WS-AUDIT-STATUS              PIC X(02).
+000870 01  WS-CURRENT-DATE              PIC 9(08).
+000880 01  WS-CURRENT-TIME              PIC 9(08).
+000890 01  WS-SCALE-FACTOR              PIC 9(04) COMP VALUE 1.
+000900 01  WS-EXCP-STATUS               PIC X(02).
+000910 PROCEDURE DIVISION.
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000940     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000950         UNTIL WS-EOF.
+000960     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000970     STOP RUN.
+000980*----------------------------------------------------------*
+000990* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ           *
+001000*----------------------------------------------------------*
+001010 1000-INITIALIZE.
+001020     SET WS-NOT-EOF TO TRUE.
+001030     MOVE ZERO TO WS-RECORD-COUNT.
+001040     MOVE ZERO TO WS-REJECT-COUNT.
+001050     OPEN INPUT  PREC-PAIRS-IN.
+001060     OPEN OUTPUT PREC-RESULTS-OUT.
+001070     OPEN EXTEND AUDIT-LOG.
+001080     IF WS-AUDIT-STATUS NOT = "00"
+001090         OPEN OUTPUT AUDIT-LOG
+001100     END-IF.
+001110     OPEN EXTEND EXCEPTION-FILE.
+001120     IF WS-EXCP-STATUS NOT = "00"
+001130         OPEN OUTPUT EXCEPTION-FILE
+001140     END-IF.
+001150     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+001180*----------------------------------------------------------*
+001190* 2000-PROCESS-RECORD -- ADD AT THE RECORD'S OWN SCALE,      *
+001200*                        WRITE THE RESULT AND SHOW IT        *
+001210*                        FORMATTED TO THE RIGHT NUMBER OF     *
+001220*                        DECIMAL PLACES                       *
+001230*----------------------------------------------------------*
+001240 2000-PROCESS-RECORD.
+001250     ADD 1 TO WS-RECORD-COUNT.
+001260     INITIALIZE PREC-OUT-REC.
+001270     MOVE PREC-TRAN-ID OF PREC-IN-REC TO PREC-TRAN-ID OF
+001280         PREC-OUT-REC.
+001290     MOVE PREC-DATE OF PREC-IN-REC    TO PREC-DATE OF
+001300         PREC-OUT-REC.
+001310     MOVE PREC-SCALE OF PREC-IN-REC   TO PREC-SCALE OF
+001320         PREC-OUT-REC.
+001330     MOVE PREC-NUM1 OF PREC-IN-REC    TO PREC-NUM1 OF
+001340         PREC-OUT-REC.
+001350     MOVE PREC-NUM2 OF PREC-IN-REC    TO PREC-NUM2 OF
+001360         PREC-OUT-REC.
+001370     SET WS-NO-SIZE-ERROR TO TRUE.
+001380     COMPUTE PREC-RESULT OF PREC-OUT-REC =
+001390         PREC-NUM1 OF PREC-IN-REC + PREC-NUM2 OF PREC-IN-REC
+001400         ON SIZE ERROR
+001410             SET WS-SIZE-ERROR TO TRUE
+001420             ADD 1 TO WS-REJECT-COUNT
+001430             DISPLAY "ADDITION-PRECISION: " PREC-TRAN-ID OF
+001440                 PREC-IN-REC " OVERFLOWED - RESULT NOT "
+001450                 "COMPUTED"
+001460     END-COMPUTE.
+001470     IF WS-NO-SIZE-ERROR
+001480         WRITE PREC-OUT-REC
+001490         PERFORM 2200-SHOW-RESULT THRU 2200-EXIT
+001500         PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT
+001510     ELSE
+001520         PERFORM 2650-WRITE-EXCEPTION THRU 2650-EXIT
+001530     END-IF.
+001540     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001550 2000-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------*
+001580* 2100-READ-NEXT -- READ ONE SCALED ADDITION REQUEST         *
+001590*----------------------------------------------------------*
+001600 2100-READ-NEXT.
+001610     READ PREC-PAIRS-IN
+001620         AT END SET WS-EOF TO TRUE
+001630     END-READ.
+001640 2100-EXIT.
+001650     EXIT.
+001660*----------------------------------------------------------*
+001670* 2200-SHOW-RESULT -- FORMAT PREC-RESULT TO THE RECORD'S OWN *
+001680*                     DECIMAL SCALE                          *
+001690*----------------------------------------------------------*
+001700 2200-SHOW-RESULT.
+001710     EVALUATE TRUE
+001720         WHEN PREC-SCALE-0 OF PREC-OUT-REC
+001730             MOVE PREC-RESULT OF PREC-OUT-REC TO
+001740                 WS-EDITED-SCALE-0
+001750             DISPLAY PREC-TRAN-ID OF PREC-OUT-REC
+001760                 " result is: " WS-EDITED-SCALE-0
+001770         WHEN PREC-SCALE-1 OF PREC-OUT-REC
+001780             MOVE PREC-RESULT OF PREC-OUT-REC TO
+001790                 WS-EDITED-SCALE-1
+001800             DISPLAY PREC-TRAN-ID OF PREC-OUT-REC
+001810                 " result is: " WS-EDITED-SCALE-1
+001820         WHEN PREC-SCALE-2 OF PREC-OUT-REC
+001830             MOVE PREC-RESULT OF PREC-OUT-REC TO
+001840                 WS-EDITED-SCALE-2
+001850             DISPLAY PREC-TRAN-ID OF PREC-OUT-REC
+001860                 " result is: " WS-EDITED-SCALE-2
+001870         WHEN PREC-SCALE-3 OF PREC-OUT-REC
+001880             MOVE PREC-RESULT OF PREC-OUT-REC TO
+001890                 WS-EDITED-SCALE-3
+001900             DISPLAY PREC-TRAN-ID OF PREC-OUT-REC
+001910                 " result is: " WS-EDITED-SCALE-3
+001920     END-EVALUATE.
+001930 2200-EXIT.
+001940     EXIT.
+001950*----------------------------------------------------------*
+001960* 2600-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS   *
+001970*                         TRANSACTION.  AUD-NUM1/NUM2/RESULT *
+001980*                         ARE RE-SCALED TO THREE DECIMALS SO *
+001990*                         A SCALE 0-3 AMOUNT ALWAYS LANDS IN *
+002000*                         THE SAME AUDIT FIELD WIDTH.         *
+002010*----------------------------------------------------------*
+002020 2600-WRITE-AUDIT-LOG.
+002030     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002040     ACCEPT WS-CURRENT-TIME FROM TIME.
+002050     EVALUATE TRUE
+002060         WHEN PREC-SCALE-0 OF PREC-OUT-REC
+002070             MOVE 1000 TO WS-SCALE-FACTOR
+002080         WHEN PREC-SCALE-1 OF PREC-OUT-REC
+002090             MOVE 100  TO WS-SCALE-FACTOR
+002100         WHEN PREC-SCALE-2 OF PREC-OUT-REC
+002110             MOVE 10   TO WS-SCALE-FACTOR
+002120         WHEN PREC-SCALE-3 OF PREC-OUT-REC
+002130             MOVE 1    TO WS-SCALE-FACTOR
+002140     END-EVALUATE.
+002150     INITIALIZE AUDIT-RECORD.
+002160     MOVE WS-CURRENT-DATE     TO AUD-RUN-DATE.
+002170     MOVE WS-CURRENT-TIME     TO AUD-RUN-TIME.
+002180     MOVE "ADDNPREC"          TO AUD-PROGRAM-ID.
+002190     MOVE "ADDNPREC"          TO AUD-OPERATOR-ID.
+002200     COMPUTE AUD-NUM1 =
+002210         (PREC-NUM1 OF PREC-OUT-REC * WS-SCALE-FACTOR) / 1000.
+002220     COMPUTE AUD-NUM2 =
+002230         (PREC-NUM2 OF PREC-OUT-REC * WS-SCALE-FACTOR) / 1000.
+002240     COMPUTE AUD-RESULT =
+002250         (PREC-RESULT OF PREC-OUT-REC * WS-SCALE-FACTOR) / 1000.
+002260     WRITE AUDIT-RECORD.
+002270 2600-EXIT.
+002280     EXIT.
+002290*----------------------------------------------------------*
+002300* 2650-WRITE-EXCEPTION -- APPEND ONE EXCEPTION RECORD FOR     *
+002310*                         THIS REJECTED TRANSACTION, NUM1/     *
+002320*                         NUM2 RE-SCALED TO THREE DECIMALS     *
+002330*                         THE SAME WAY THE AUDIT LOG IS         *
+002340*----------------------------------------------------------*
+002350 2650-WRITE-EXCEPTION.
+002360     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002370     ACCEPT WS-CURRENT-TIME FROM TIME.
+002380     EVALUATE TRUE
+002390         WHEN PREC-SCALE-0 OF PREC-OUT-REC
+002400             MOVE 1000 TO WS-SCALE-FACTOR
+002410         WHEN PREC-SCALE-1 OF PREC-OUT-REC
+002420             MOVE 100  TO WS-SCALE-FACTOR
+002430         WHEN PREC-SCALE-2 OF PREC-OUT-REC
+002440             MOVE 10   TO WS-SCALE-FACTOR
+002450         WHEN PREC-SCALE-3 OF PREC-OUT-REC
+002460             MOVE 1    TO WS-SCALE-FACTOR
+002470     END-EVALUATE.
+002480     INITIALIZE EXCEPTION-RECORD.
+002490     MOVE WS-CURRENT-DATE             TO EXC-RUN-DATE.
+002500     MOVE WS-CURRENT-TIME             TO EXC-RUN-TIME.
+002510     MOVE "ADDNPREC"                  TO EXC-PROGRAM-ID.
+002520     MOVE PREC-TRAN-ID OF PREC-OUT-REC TO EXC-TRAN-ID.
+002530     SET EXC-REASON-OVERFLOW          TO TRUE.
+002540     COMPUTE EXC-NUM1 =
+002550         (PREC-NUM1 OF PREC-OUT-REC * WS-SCALE-FACTOR) / 1000.
+002560     COMPUTE EXC-NUM2 =
+002570         (PREC-NUM2 OF PREC-OUT-REC * WS-SCALE-FACTOR) / 1000.
+002580     MOVE "OVERFLOW - NOT COMPUTED"
+002590         TO EXC-REASON-TEXT.
+002600     WRITE EXCEPTION-RECORD.
+002610 2650-EXIT.
+002620     EXIT.
+002630*----------------------------------------------------------*
+002640* 9000-TERMINATE -- CLOSE FILES AND REPORT VOLUME            *
+002650*----------------------------------------------------------*
+002660 9000-TERMINATE.
+002670     CLOSE PREC-PAIRS-IN.
+002680     CLOSE PREC-RESULTS-OUT.
+002690     CLOSE AUDIT-LOG.
+002700     CLOSE EXCEPTION-FILE.
+002710     DISPLAY "ADDITION-PRECISION PROCESSED " WS-RECORD-COUNT
+002720             " RECORD(S), " WS-REJECT-COUNT " REJECTED.".
+002730 9000-EXIT.
+002740     EXIT.
