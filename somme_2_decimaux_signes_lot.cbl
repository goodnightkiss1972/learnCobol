@@ -0,0 +1,259 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMME-2-DECIMAUX-SIGNES-LOT.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM.  FILE-DRIVEN COMPANION TO     *
+000110*                 SOMME-2-DECIMAUX-SIGNES, ON THE SHARED     *
+000120*                 TRANREC LAYOUT, SO A WHOLE DAY'S DEBIT/    *
+000130*                 CREDIT PAIRS CAN BE NETTED AS PART OF THE  *
+000140*                 DAILY JOB STREAM.  TRAN-SIGN-IND CARRIES   *
+000150*                 THE FIRST AMOUNT'S INDICATOR AND THE NEW   *
+000160*                 TRAN-SIGN-IND2 CARRIES THE SECOND'S, THE   *
+000170*                 SAME WAY THE INTERACTIVE PROGRAM TAKES TWO *
+000180*                 SEPARATE D/C ENTRIES.                      *
+000190* 2026-08-09  DM  WRITE EACH OVERFLOW REJECT TO THE SHARED    *
+000200*                 EXCEPTION FILE (COPYBOOK EXCPREC) INSTEAD   *
+000210*                 OF JUST DISPLAYING IT, SO REJECTED          *
+000220*                 TRANSACTIONS CAN BE FOLLOWED UP THE NEXT    *
+000230*                 BUSINESS DAY.                                *
+000240* 2026-08-09  DM  ONLY WRITE TRAN-OUT-REC ON THE SUCCESS PATH. *
+000250*                 A REJECTED TRANSACTION USED TO GO TO THE     *
+000260*                 NORMAL RESULTS FILE AS WELL AS THE EXCEPTION *
+000270*                 FILE, WITH AN UNCOMPUTED RESULT THAT LOOKED  *
+000280*                 LIKE A GENUINE ZERO.                          *
+000290* 2026-08-09  DM  ALSO EXPORT EACH NETTED RESULT TO THE GENERAL*
+000300*                 LEDGER INTERFACE FILE (COPYBOOK GLREC), THE  *
+000310*                 SAME AS ESSAI1-LOT, SO THE NIGHTLY GL FEED   *
+000320*                 IS NOT MISSING THIS LEG OF THE JOB STREAM.   *
+000330*----------------------------------------------------------*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT NUM-PAIRS-IN     ASSIGN TO SGNIN
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT RESULTS-OUT      ASSIGN TO SGNOUT
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-AUDIT-STATUS.
+000440     SELECT EXCEPTION-FILE   ASSIGN TO EXCPOUT
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-EXCP-STATUS.
+000470     SELECT GL-INTERFACE     ASSIGN TO GLOUT
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490     FILE STATUS IS WS-GL-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520*----------------------------------------------------------*
+000530* NUM-PAIRS-IN -- ONE TRANSACTION RECORD PER ADDITION.       *
+000540*                 TRAN-NUM1/TRAN-NUM2 ARE UNSIGNED           *
+000550*                 MAGNITUDES, NETTED BY TRAN-SIGN-IND AND    *
+000560*                 TRAN-SIGN-IND2                              *
+000570*----------------------------------------------------------*
+000580 FD  NUM-PAIRS-IN.
+000590     COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+000600         ==TRAN-IN-REC==.
+000610*----------------------------------------------------------*
+000620* RESULTS-OUT -- SAME LAYOUT, TRAN-RESULT FILLED IN WITH     *
+000630*                THE NETTED TOTAL                            *
+000640*----------------------------------------------------------*
+000650 FD  RESULTS-OUT.
+000660     COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+000670         ==TRAN-OUT-REC==.
+000680*----------------------------------------------------------*
+000690* AUDIT-LOG -- ONE RECORD PER TRANSACTION PROCESSED          *
+000700*----------------------------------------------------------*
+000710 FD  AUDIT-LOG.
+000720     COPY AUDTREC.
+000730*----------------------------------------------------------*
+000740* EXCEPTION-FILE -- ONE RECORD PER REJECTED TRANSACTION       *
+000750*----------------------------------------------------------*
+000760 FD  EXCEPTION-FILE.
+000770     COPY EXCPREC.
+000780*----------------------------------------------------------*
+000790* GL-INTERFACE -- ONE RECORD PER RESULT, LAID OUT FOR THE    *
+000800*                 DOWNSTREAM GENERAL LEDGER FEED              *
+000810*----------------------------------------------------------*
+000820 FD  GL-INTERFACE.
+000830     COPY GLREC.
+000840 WORKING-STORAGE SECTION.
+000850*----------------------------------------------------------*
+000860* SWITCHES, COUNTERS AND STAGING FIELDS                      *
+000870*----------------------------------------------------------*
+000880 01  WS-EOF-SW                   PIC X(01).
+000890     88  WS-EOF                        VALUE "Y".
+000900     88  WS-NOT-EOF                    VALUE "N".
+000910 01  WS-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+000920 01  WS-REJECT-COUNT             PIC 9(7) COMP VALUE ZERO.
+000930 01  WS-SIZE-ERROR-SW            PIC X(01).
+000940     88  WS-SIZE-ERROR                 VALUE "Y".
+000950     88  WS-NO-SIZE-ERROR              VALUE "N".
+000960 01  SIGNED-NUM1                 PIC S9(5)V9(2).
+000970 01  SIGNED-NUM2                 PIC S9(5)V9(2).
+000980 01  WS-AUDIT-STATUS             PIC X(02).
+000990 01  WS-CURRENT-DATE             PIC 9(08).
+001000 01  WS-CURRENT-TIME             PIC 9(08).
+001010 01  WS-EXCP-STATUS              PIC X(02).
+001020 01  WS-GL-STATUS                PIC X(02).
+001030 01  WS-GL-AMOUNT                PIC 9(09)V9(02).
+001040 PROCEDURE DIVISION.
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001080         UNTIL WS-EOF.
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     STOP RUN.
+001110*----------------------------------------------------------*
+001120* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ           *
+001130*----------------------------------------------------------*
+001140 1000-INITIALIZE.
+001150     SET WS-NOT-EOF TO TRUE.
+001160     MOVE ZERO TO WS-RECORD-COUNT.
+001170     MOVE ZERO TO WS-REJECT-COUNT.
+001180     OPEN INPUT  NUM-PAIRS-IN.
+001190     OPEN OUTPUT RESULTS-OUT.
+001200     OPEN EXTEND AUDIT-LOG.
+001210     IF WS-AUDIT-STATUS NOT = "00"
+001220         OPEN OUTPUT AUDIT-LOG
+001230     END-IF.
+001240     OPEN EXTEND EXCEPTION-FILE.
+001250     IF WS-EXCP-STATUS NOT = "00"
+001260         OPEN OUTPUT EXCEPTION-FILE
+001270     END-IF.
+001280     OPEN EXTEND GL-INTERFACE.
+001290     IF WS-GL-STATUS NOT = "00"
+001300         OPEN OUTPUT GL-INTERFACE
+001310     END-IF.
+001320     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001330 1000-EXIT.
+001340     EXIT.
+001350*----------------------------------------------------------*
+001360* 2000-PROCESS-RECORD -- NET THE PAIR BY DEBIT/CREDIT RULES  *
+001370*                        AND WRITE THE RESULT                *
+001380*----------------------------------------------------------*
+001390 2000-PROCESS-RECORD.
+001400     ADD 1 TO WS-RECORD-COUNT.
+001410     SET WS-NO-SIZE-ERROR TO TRUE.
+001420     INITIALIZE TRAN-OUT-REC.
+001430     MOVE TRAN-ID OF TRAN-IN-REC   TO TRAN-ID OF TRAN-OUT-REC.
+001440     MOVE TRAN-DATE OF TRAN-IN-REC TO TRAN-DATE OF TRAN-OUT-REC.
+001450     MOVE TRAN-NUM1 OF TRAN-IN-REC TO TRAN-NUM1 OF TRAN-OUT-REC.
+001460     MOVE TRAN-NUM2 OF TRAN-IN-REC TO TRAN-NUM2 OF TRAN-OUT-REC.
+001470     MOVE TRAN-SIGN-IND OF TRAN-IN-REC
+001480         TO TRAN-SIGN-IND OF TRAN-OUT-REC.
+001490     MOVE TRAN-SIGN-IND2 OF TRAN-IN-REC
+001500         TO TRAN-SIGN-IND2 OF TRAN-OUT-REC.
+001510     IF TRAN-DEBIT OF TRAN-IN-REC
+001520         MOVE TRAN-NUM1 OF TRAN-IN-REC TO SIGNED-NUM1
+001530     ELSE
+001540         COMPUTE SIGNED-NUM1 = ZERO - TRAN-NUM1 OF TRAN-IN-REC
+001550     END-IF.
+001560     IF TRAN-DEBIT-2 OF TRAN-IN-REC
+001570         MOVE TRAN-NUM2 OF TRAN-IN-REC TO SIGNED-NUM2
+001580     ELSE
+001590         COMPUTE SIGNED-NUM2 = ZERO - TRAN-NUM2 OF TRAN-IN-REC
+001600     END-IF.
+001610     COMPUTE TRAN-RESULT OF TRAN-OUT-REC =
+001620         SIGNED-NUM1 + SIGNED-NUM2
+001630         ON SIZE ERROR
+001640             SET WS-SIZE-ERROR TO TRUE
+001650             ADD 1 TO WS-REJECT-COUNT
+001660             DISPLAY "SOMME-2-DECIMAUX-SIGNES-LOT: RESULT "
+001670                     "OVERFLOWS ON " TRAN-ID OF TRAN-IN-REC
+001680     END-COMPUTE.
+001690     IF WS-NO-SIZE-ERROR
+001700         WRITE TRAN-OUT-REC
+001710         PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT
+001720         PERFORM 2700-WRITE-GL-RECORD THRU 2700-EXIT
+001730     ELSE
+001740         PERFORM 2650-WRITE-EXCEPTION THRU 2650-EXIT
+001750     END-IF.
+001760     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001770 2000-EXIT.
+001780     EXIT.
+001790*----------------------------------------------------------*
+001800* 2100-READ-NEXT -- READ ONE PAIR, SET EOF AT END OF FILE    *
+001810*----------------------------------------------------------*
+001820 2100-READ-NEXT.
+001830     READ NUM-PAIRS-IN
+001840         AT END SET WS-EOF TO TRUE
+001850     END-READ.
+001860 2100-EXIT.
+001870     EXIT.
+001880*----------------------------------------------------------*
+001890* 2600-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS    *
+001900*                         TRANSACTION                        *
+001910*----------------------------------------------------------*
+001920 2600-WRITE-AUDIT-LOG.
+001930     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001940     ACCEPT WS-CURRENT-TIME FROM TIME.
+001950     INITIALIZE AUDIT-RECORD.
+001960     MOVE WS-CURRENT-DATE            TO AUD-RUN-DATE.
+001970     MOVE WS-CURRENT-TIME            TO AUD-RUN-TIME.
+001980     MOVE "SOMME2SGNL"               TO AUD-PROGRAM-ID.
+001990     MOVE "SOMM2SGL"                 TO AUD-OPERATOR-ID.
+002000     MOVE SIGNED-NUM1                TO AUD-NUM1.
+002010     MOVE SIGNED-NUM2                TO AUD-NUM2.
+002020     MOVE TRAN-RESULT OF TRAN-OUT-REC TO AUD-RESULT.
+002030     WRITE AUDIT-RECORD.
+002040 2600-EXIT.
+002050     EXIT.
+002060*----------------------------------------------------------*
+002070* 2650-WRITE-EXCEPTION -- APPEND ONE EXCEPTION RECORD FOR     *
+002080*                         THIS REJECTED TRANSACTION           *
+002090*----------------------------------------------------------*
+002100 2650-WRITE-EXCEPTION.
+002110     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002120     ACCEPT WS-CURRENT-TIME FROM TIME.
+002130     INITIALIZE EXCEPTION-RECORD.
+002140     MOVE WS-CURRENT-DATE          TO EXC-RUN-DATE.
+002150     MOVE WS-CURRENT-TIME          TO EXC-RUN-TIME.
+002160     MOVE "SOMME2SGNL"             TO EXC-PROGRAM-ID.
+002170     MOVE TRAN-ID OF TRAN-IN-REC   TO EXC-TRAN-ID.
+002180     SET EXC-REASON-OVERFLOW       TO TRUE.
+002190     MOVE SIGNED-NUM1              TO EXC-NUM1.
+002200     MOVE SIGNED-NUM2              TO EXC-NUM2.
+002210     MOVE "OVERFLOW - NOT COMPUTED"
+002220         TO EXC-REASON-TEXT.
+002230     WRITE EXCEPTION-RECORD.
+002240 2650-EXIT.
+002250     EXIT.
+002260*----------------------------------------------------------*
+002270* 2700-WRITE-GL-RECORD -- EXPORT THE NETTED RESULT TO THE     *
+002280*                         GENERAL LEDGER INTERFACE FILE        *
+002290*----------------------------------------------------------*
+002300 2700-WRITE-GL-RECORD.
+002310     INITIALIZE GL-INTERFACE-RECORD.
+002320     MOVE TRAN-ID OF TRAN-OUT-REC   TO GL-TRAN-ID.
+002330     MOVE TRAN-DATE OF TRAN-OUT-REC TO GL-TRAN-DATE.
+002340     IF TRAN-RESULT OF TRAN-OUT-REC < ZERO
+002350         MOVE "C" TO GL-DR-CR-IND
+002360         COMPUTE WS-GL-AMOUNT =
+002370             ZERO - TRAN-RESULT OF TRAN-OUT-REC
+002380     ELSE
+002390         MOVE "D" TO GL-DR-CR-IND
+002400         MOVE TRAN-RESULT OF TRAN-OUT-REC TO WS-GL-AMOUNT
+002410     END-IF.
+002420     MOVE WS-GL-AMOUNT TO GL-AMOUNT.
+002430     WRITE GL-INTERFACE-RECORD.
+002440 2700-EXIT.
+002450     EXIT.
+002460*----------------------------------------------------------*
+002470* 9000-TERMINATE -- CLOSE FILES AND REPORT VOLUME             *
+002480*----------------------------------------------------------*
+002490 9000-TERMINATE.
+002500     CLOSE NUM-PAIRS-IN.
+002510     CLOSE RESULTS-OUT.
+002520     CLOSE AUDIT-LOG.
+002530     CLOSE EXCEPTION-FILE.
+002540     CLOSE GL-INTERFACE.
+002550     DISPLAY "SOMME-2-DECIMAUX-SIGNES-LOT PROCESSED "
+002560             WS-RECORD-COUNT " RECORD(S), " WS-REJECT-COUNT
+002570             " REJECTED.".
+002580 9000-EXIT.
+002590     EXIT.
