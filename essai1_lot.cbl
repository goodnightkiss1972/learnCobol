@@ -0,0 +1,380 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ESSAI1-LOT.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM. FILE-DRIVEN COMPANION TO     *
+000110*                 ESSAI1 - READS NUM1/NUM2 PAIRS FROM A     *
+000120*                 SEQUENTIAL FILE AND WRITES ONE RESULT     *
+000130*                 RECORD PER PAIR, SO A WHOLE DAY'S ADDS    *
+000140*                 RUN IN ONE JOB SUBMISSION.                *
+000150* 2026-08-09  DM  SWITCH INPUT AND OUTPUT RECORDS OVER TO   *
+000160*                 THE SHARED TRANSACTION-RECORD LAYOUT      *
+000170*                 (COPYBOOK TRANREC) SO THIS FILE CAN BE    *
+000180*                 STORED, REPLAYED AND AUDITED LIKE ANY     *
+000190*                 OTHER TRANSACTION.                        *
+000200* 2026-08-09  DM  ADD CHECKPOINT/RESTART - A CHECKPOINT     *
+000210*                 RECORD IS WRITTEN EVERY WS-CHECKPOINT-    *
+000220*                 INTERVAL RECORDS, AND A RERUN AFTER AN    *
+000230*                 ABEND PICKS UP AFTER THE LAST CHECKPOINT  *
+000240*                 INSTEAD OF REPROCESSING THE WHOLE FILE.   *
+000250* 2026-08-09  DM  APPEND AN AUDIT LOG RECORD FOR EVERY       *
+000260*                 TRANSACTION PROCESSED (COPYBOOK AUDTREC).  *
+000270* 2026-08-09  DM  ALSO EXPORT EACH RESULT TO A GENERAL       *
+000280*                 LEDGER INTERFACE FILE (COPYBOOK GLREC) SO  *
+000290*                 TOTALS MOVE INTO THE LEDGER SYSTEM WITHOUT *
+000300*                 RE-KEYING.                                 *
+000310* 2026-08-09  DM  RESTART WAS NOT IDEMPOTENT - RESULTS-OUT IS  *
+000320*                 WRITTEN ONE RECORD AT A TIME BUT THE         *
+000330*                 CHECKPOINT ONLY EVERY WS-CHECKPOINT-INTERVAL *
+000340*                 RECORDS, SO A RESTART REPROCESSED (AND RE-   *
+000350*                 APPENDED) ANY RECORDS WRITTEN AFTER THE LAST *
+000360*                 CHECKPOINT BUT BEFORE THE ABEND.  1000-       *
+000370*                 INITIALIZE NOW TRUNCATES RESULTS-OUT BACK TO  *
+000380*                 THE CHECKPOINT'S RECORD COUNT BEFORE         *
+000390*                 REOPENING IT EXTEND, SO A RESTART RESUMES    *
+000400*                 FROM EXACTLY WHERE THE CHECKPOINT SAYS, NOT  *
+000410*                 FROM WHATEVER HAPPENED TO BE ON DISK.        *
+000420*                 AUDIT-LOG AND GL-INTERFACE ARE LEFT ALONE -  *
+000430*                 THEY ARE SHARED, CUMULATIVE FILES APPENDED   *
+000440*                 TO BY SEVERAL PROGRAMS ACROSS MANY DAYS, SO  *
+000450*                 THIS RUN'S OWN CHECKPOINT COUNT HAS NO       *
+000460*                 BEARING ON HOW MANY LINES THEY SHOULD HOLD.  *
+000470*----------------------------------------------------------*
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT NUM-PAIRS-IN     ASSIGN TO NUMIN
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530     SELECT RESULTS-OUT      ASSIGN TO NUMOUT
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550     SELECT CHECKPOINT-FILE  ASSIGN TO CHKPT
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-CHKPT-STATUS.
+000580     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-AUDIT-STATUS.
+000610     SELECT GL-INTERFACE     ASSIGN TO GLOUT
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630     FILE STATUS IS WS-GL-STATUS.
+000640     SELECT TRUNC-SRC-FILE   ASSIGN DYNAMIC WS-TRUNC-PATH
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-TRUNC-SRC-STATUS.
+000670     SELECT TRUNC-DST-FILE   ASSIGN DYNAMIC WS-TRUNC-TEMP-PATH
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-TRUNC-DST-STATUS.
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720*----------------------------------------------------------*
+000730* NUM-PAIRS-IN -- ONE TRANSACTION RECORD PER ADDITION       *
+000740*----------------------------------------------------------*
+000750 FD  NUM-PAIRS-IN.
+000760     COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+000770         ==TRAN-IN-REC==.
+000780*----------------------------------------------------------*
+000790* RESULTS-OUT -- SAME LAYOUT, TRAN-RESULT FILLED IN         *
+000800*----------------------------------------------------------*
+000810 FD  RESULTS-OUT.
+000820     COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+000830         ==TRAN-OUT-REC==.
+000840*----------------------------------------------------------*
+000850* CHECKPOINT-FILE -- ONE RECORD, REWRITTEN EACH CHECKPOINT  *
+000860*----------------------------------------------------------*
+000870 FD  CHECKPOINT-FILE.
+000880     COPY CHKPREC.
+000890*----------------------------------------------------------*
+000900* AUDIT-LOG -- ONE RECORD PER TRANSACTION PROCESSED          *
+000910*----------------------------------------------------------*
+000920 FD  AUDIT-LOG.
+000930     COPY AUDTREC.
+000940*----------------------------------------------------------*
+000950* GL-INTERFACE -- ONE RECORD PER RESULT, LAID OUT FOR THE    *
+000960*                 DOWNSTREAM GENERAL LEDGER FEED              *
+000970*----------------------------------------------------------*
+000980 FD  GL-INTERFACE.
+000990     COPY GLREC.
+001000*----------------------------------------------------------*
+001010* TRUNC-SRC-FILE/TRUNC-DST-FILE -- A GENERIC LINE-BY-LINE    *
+001020*                 COPY PAIR USED ON RESTART TO REBUILD EACH   *
+001030*                 OUTPUT FILE WITH ONLY THE RECORDS THAT      *
+001040*                 EXISTED AS OF THE LAST CHECKPOINT, NO       *
+001050*                 MATTER WHICH FILE'S LAYOUT IS BEING         *
+001060*                 TRUNCATED.                                 *
+001070*----------------------------------------------------------*
+001080 FD  TRUNC-SRC-FILE.
+001090 01  TRUNC-SRC-LINE              PIC X(200).
+001100 FD  TRUNC-DST-FILE.
+001110 01  TRUNC-DST-LINE              PIC X(200).
+001120 WORKING-STORAGE SECTION.
+001130*----------------------------------------------------------*
+001140* SWITCHES AND COUNTERS                                     *
+001150*----------------------------------------------------------*
+001160 01  WS-EOF-SW                   PIC X(01).
+001170     88  WS-EOF                        VALUE "Y".
+001180     88  WS-NOT-EOF                    VALUE "N".
+001190 01  WS-RESTART-SW               PIC X(01).
+001200     88  WS-RESTARTING                 VALUE "Y".
+001210     88  WS-FRESH-START                VALUE "N".
+001220 01  WS-CHKPT-STATUS             PIC X(02).
+001230 01  WS-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+001240 01  WS-RESTART-COUNT            PIC 9(7) COMP VALUE ZERO.
+001250 01  WS-CHECKPOINT-INTERVAL      PIC 9(4) COMP VALUE 100.
+001260 01  WS-CHECKPOINT-QUOT          PIC 9(7) COMP VALUE ZERO.
+001270 01  WS-CHECKPOINT-REM           PIC 9(4) COMP VALUE ZERO.
+001280 01  WS-AUDIT-STATUS             PIC X(02).
+001290 01  WS-CURRENT-DATE             PIC 9(08).
+001300 01  WS-CURRENT-TIME             PIC 9(08).
+001310 01  WS-GL-STATUS                PIC X(02).
+001320 01  WS-GL-AMOUNT                PIC 9(09)V9(02).
+001330*----------------------------------------------------------*
+001340* RESTART TRUNCATION FIELDS                                 *
+001350*----------------------------------------------------------*
+001360 01  WS-TRUNC-ENV-NAME           PIC X(20).
+001370 01  WS-TRUNC-PATH               PIC X(60).
+001380 01  WS-TRUNC-TEMP-PATH          PIC X(64).
+001390 01  WS-TRUNC-SRC-STATUS         PIC X(02).
+001400 01  WS-TRUNC-DST-STATUS         PIC X(02).
+001410 01  WS-TRUNC-EOF-SW             PIC X(01).
+001420     88  WS-TRUNC-EOF                  VALUE "Y".
+001430     88  WS-TRUNC-NOT-EOF               VALUE "N".
+001440 01  WS-TRUNC-LINE-COUNT         PIC 9(7) COMP.
+001450 01  WS-TRUNC-RETURN-CODE        PIC S9(9) COMP-5.
+001460 PROCEDURE DIVISION.
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001490     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001500         UNTIL WS-EOF.
+001510     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001520     STOP RUN.
+001530*----------------------------------------------------------*
+001540* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ          *
+001550*----------------------------------------------------------*
+001560 1000-INITIALIZE.
+001570     SET WS-NOT-EOF   TO TRUE.
+001580     SET WS-FRESH-START TO TRUE.
+001590     MOVE ZERO TO WS-RECORD-COUNT.
+001600     MOVE ZERO TO WS-RESTART-COUNT.
+001610     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+001620     OPEN INPUT NUM-PAIRS-IN.
+001630     IF WS-RESTARTING
+001640         PERFORM 1200-TRUNCATE-OUTPUTS THRU 1200-EXIT
+001650         OPEN EXTEND RESULTS-OUT
+001660         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+001670         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+001680             WS-RESTART-COUNT TIMES
+001690         DISPLAY "ESSAI1-LOT RESTARTING AFTER "
+001700                 WS-RESTART-COUNT " RECORD(S)."
+001710     ELSE
+001720         OPEN OUTPUT RESULTS-OUT
+001730     END-IF.
+001740     OPEN EXTEND AUDIT-LOG.
+001750     IF WS-AUDIT-STATUS NOT = "00"
+001760         OPEN OUTPUT AUDIT-LOG
+001770     END-IF.
+001780     OPEN EXTEND GL-INTERFACE.
+001790     IF WS-GL-STATUS NOT = "00"
+001800         OPEN OUTPUT GL-INTERFACE
+001810     END-IF.
+001820     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001830 1000-EXIT.
+001840     EXIT.
+001850*----------------------------------------------------------*
+001860* 1100-CHECK-RESTART -- LOOK FOR AN IN-PROGRESS CHECKPOINT   *
+001870*----------------------------------------------------------*
+001880 1100-CHECK-RESTART.
+001890     OPEN INPUT CHECKPOINT-FILE.
+001900     IF WS-CHKPT-STATUS NOT = "00"
+001910         GO TO 1100-EXIT
+001920     END-IF.
+001930     READ CHECKPOINT-FILE
+001940         AT END GO TO 1150-CLOSE-CHECKPOINT
+001950     END-READ.
+001960     IF CHKP-IN-PROGRESS
+001970         MOVE CHKP-RECORD-COUNT TO WS-RESTART-COUNT
+001980         SET WS-RESTARTING TO TRUE
+001990     END-IF.
+002000 1150-CLOSE-CHECKPOINT.
+002010     CLOSE CHECKPOINT-FILE.
+002020 1100-EXIT.
+002030     EXIT.
+002040*----------------------------------------------------------*
+002050* 1200-TRUNCATE-OUTPUTS -- ON RESTART, REBUILD RESULTS-OUT SO  *
+002060*                 IT HOLDS ONLY THE WS-RESTART-COUNT RECORDS   *
+002070*                 THAT EXISTED AS OF THE LAST CHECKPOINT,      *
+002080*                 DROPPING ANYTHING WRITTEN AFTER IT.  WITHOUT *
+002090*                 THIS, THE RECORDS BETWEEN THE LAST CHECKPOINT*
+002100*                 AND THE ABEND GET REPROCESSED AND DOUBLE-    *
+002110*                 POSTED TO RESULTS-OUT.  AUDIT-LOG AND GL-    *
+002120*                 INTERFACE ARE NOT TOUCHED HERE - UNLIKE      *
+002130*                 RESULTS-OUT THEY ARE SHARED, CUMULATIVE      *
+002140*                 FILES APPENDED TO ACROSS MANY RUNS, MANY     *
+002150*                 PROGRAMS AND MANY DAYS, SO WS-RESTART-COUNT   *
+002160*                 (THIS RUN'S OWN CHECKPOINT COUNT) HAS NO      *
+002170*                 RELATION TO HOW MANY LINES EITHER FILE SHOULD *
+002180*                 HOLD; TRUNCATING THEM TO IT WOULD DESTROY     *
+002190*                 UNRELATED HISTORY RATHER THAN UNDO THIS      *
+002200*                 RUN'S OWN DOUBLE-POSTING.                   *
+002210*----------------------------------------------------------*
+002220 1200-TRUNCATE-OUTPUTS.
+002230     MOVE "NUMOUT"   TO WS-TRUNC-ENV-NAME.
+002240     PERFORM 1250-TRUNCATE-ONE-FILE THRU 1250-EXIT.
+002250 1200-EXIT.
+002260     EXIT.
+002270*----------------------------------------------------------*
+002280* 1250-TRUNCATE-ONE-FILE -- COPY THE FIRST WS-RESTART-COUNT  *
+002290*                 LINES OF THE FILE NAMED BY WS-TRUNC-ENV-   *
+002300*                 NAME INTO A TEMPORARY FILE, THEN SWAP THE   *
+002310*                 TEMPORARY FILE IN OVER THE ORIGINAL.  IF    *
+002320*                 THE ORIGINAL FILE DOES NOT EXIST YET THERE  *
+002330*                 IS NOTHING TO TRUNCATE, SO THIS JUST EXITS. *
+002340*----------------------------------------------------------*
+002350 1250-TRUNCATE-ONE-FILE.
+002360     ACCEPT WS-TRUNC-PATH FROM ENVIRONMENT WS-TRUNC-ENV-NAME.
+002370     IF WS-TRUNC-PATH = SPACES
+002380         MOVE WS-TRUNC-ENV-NAME TO WS-TRUNC-PATH
+002390     END-IF.
+002400     STRING WS-TRUNC-PATH   DELIMITED BY SPACE
+002410            ".TMP"          DELIMITED BY SIZE
+002420         INTO WS-TRUNC-TEMP-PATH.
+002430     OPEN INPUT TRUNC-SRC-FILE.
+002440     IF WS-TRUNC-SRC-STATUS NOT = "00"
+002450         GO TO 1250-EXIT
+002460     END-IF.
+002470     OPEN OUTPUT TRUNC-DST-FILE.
+002480     SET WS-TRUNC-NOT-EOF TO TRUE.
+002490     MOVE ZERO TO WS-TRUNC-LINE-COUNT.
+002500     PERFORM 1260-COPY-ONE-LINE THRU 1260-EXIT
+002510         UNTIL WS-TRUNC-EOF
+002520            OR WS-TRUNC-LINE-COUNT >= WS-RESTART-COUNT.
+002530     CLOSE TRUNC-SRC-FILE.
+002540     CLOSE TRUNC-DST-FILE.
+002550     CALL "CBL_DELETE_FILE" USING WS-TRUNC-PATH
+002560         RETURNING WS-TRUNC-RETURN-CODE.
+002570     CALL "CBL_RENAME_FILE" USING WS-TRUNC-TEMP-PATH
+002580         WS-TRUNC-PATH
+002590         RETURNING WS-TRUNC-RETURN-CODE.
+002600 1250-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------*
+002630* 1260-COPY-ONE-LINE -- COPY ONE LINE FROM TRUNC-SRC-FILE TO *
+002640*                 TRUNC-DST-FILE                             *
+002650*----------------------------------------------------------*
+002660 1260-COPY-ONE-LINE.
+002670     READ TRUNC-SRC-FILE
+002680         AT END SET WS-TRUNC-EOF TO TRUE
+002690         NOT AT END
+002700             MOVE TRUNC-SRC-LINE TO TRUNC-DST-LINE
+002710             WRITE TRUNC-DST-LINE
+002720             ADD 1 TO WS-TRUNC-LINE-COUNT
+002730     END-READ.
+002740 1260-EXIT.
+002750     EXIT.
+002760*----------------------------------------------------------*
+002770* 2000-PROCESS-RECORD -- ADD THE PAIR AND WRITE THE RESULT  *
+002780*----------------------------------------------------------*
+002790 2000-PROCESS-RECORD.
+002800     ADD 1 TO WS-RECORD-COUNT.
+002810     INITIALIZE TRAN-OUT-REC.
+002820     MOVE TRAN-ID OF TRAN-IN-REC   TO TRAN-ID OF TRAN-OUT-REC.
+002830     MOVE TRAN-DATE OF TRAN-IN-REC TO TRAN-DATE OF TRAN-OUT-REC.
+002840     MOVE TRAN-NUM1 OF TRAN-IN-REC TO TRAN-NUM1 OF TRAN-OUT-REC.
+002850     MOVE TRAN-NUM2 OF TRAN-IN-REC TO TRAN-NUM2 OF TRAN-OUT-REC.
+002860     MOVE "D" TO TRAN-SIGN-IND OF TRAN-OUT-REC.
+002870     COMPUTE TRAN-RESULT OF TRAN-OUT-REC =
+002880         TRAN-NUM1 OF TRAN-IN-REC + TRAN-NUM2 OF TRAN-IN-REC.
+002890     WRITE TRAN-OUT-REC.
+002900     PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT.
+002910     PERFORM 2700-WRITE-GL-RECORD THRU 2700-EXIT.
+002920     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+002930         GIVING WS-CHECKPOINT-QUOT
+002940         REMAINDER WS-CHECKPOINT-REM.
+002950     IF WS-CHECKPOINT-REM = ZERO
+002960         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+002970     END-IF.
+002980     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+002990 2000-EXIT.
+003000     EXIT.
+003010*----------------------------------------------------------*
+003020* 2100-READ-NEXT -- READ ONE PAIR, SET EOF AT END OF FILE   *
+003030*----------------------------------------------------------*
+003040 2100-READ-NEXT.
+003050     READ NUM-PAIRS-IN
+003060         AT END SET WS-EOF TO TRUE
+003070     END-READ.
+003080 2100-EXIT.
+003090     EXIT.
+003100*----------------------------------------------------------*
+003110* 2500-WRITE-CHECKPOINT -- RECORD PROGRESS SO A RERUN CAN    *
+003120*                          RESTART FROM HERE                *
+003130*----------------------------------------------------------*
+003140 2500-WRITE-CHECKPOINT.
+003150     OPEN OUTPUT CHECKPOINT-FILE.
+003160     INITIALIZE CHECKPOINT-RECORD.
+003170     MOVE "ESSAI1L " TO CHKP-JOB-ID.
+003180     MOVE WS-RECORD-COUNT TO CHKP-RECORD-COUNT.
+003190     SET CHKP-IN-PROGRESS TO TRUE.
+003200     WRITE CHECKPOINT-RECORD.
+003210     CLOSE CHECKPOINT-FILE.
+003220 2500-EXIT.
+003230     EXIT.
+003240*----------------------------------------------------------*
+003250* 2600-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS   *
+003260*                         TRANSACTION                        *
+003270*----------------------------------------------------------*
+003280 2600-WRITE-AUDIT-LOG.
+003290     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003300     ACCEPT WS-CURRENT-TIME FROM TIME.
+003310     INITIALIZE AUDIT-RECORD.
+003320     MOVE WS-CURRENT-DATE            TO AUD-RUN-DATE.
+003330     MOVE WS-CURRENT-TIME            TO AUD-RUN-TIME.
+003340     MOVE "ESSAI1-LOT"                TO AUD-PROGRAM-ID.
+003350     MOVE "ESSAI1L "                  TO AUD-OPERATOR-ID.
+003360     MOVE TRAN-NUM1 OF TRAN-IN-REC    TO AUD-NUM1.
+003370     MOVE TRAN-NUM2 OF TRAN-IN-REC    TO AUD-NUM2.
+003380     MOVE TRAN-RESULT OF TRAN-OUT-REC TO AUD-RESULT.
+003390     WRITE AUDIT-RECORD.
+003400 2600-EXIT.
+003410     EXIT.
+003420*----------------------------------------------------------*
+003430* 2700-WRITE-GL-RECORD -- EXPORT THE RESULT TO THE GENERAL   *
+003440*                         LEDGER INTERFACE FILE               *
+003450*----------------------------------------------------------*
+003460 2700-WRITE-GL-RECORD.
+003470     INITIALIZE GL-INTERFACE-RECORD.
+003480     MOVE TRAN-ID OF TRAN-OUT-REC   TO GL-TRAN-ID.
+003490     MOVE TRAN-DATE OF TRAN-OUT-REC TO GL-TRAN-DATE.
+003500     MOVE TRAN-SIGN-IND OF TRAN-OUT-REC TO GL-DR-CR-IND.
+003510     IF TRAN-RESULT OF TRAN-OUT-REC < ZERO
+003520         COMPUTE WS-GL-AMOUNT =
+003530             ZERO - TRAN-RESULT OF TRAN-OUT-REC
+003540     ELSE
+003550         MOVE TRAN-RESULT OF TRAN-OUT-REC TO WS-GL-AMOUNT
+003560     END-IF.
+003570     MOVE WS-GL-AMOUNT TO GL-AMOUNT.
+003580     WRITE GL-INTERFACE-RECORD.
+003590 2700-EXIT.
+003600     EXIT.
+003610*----------------------------------------------------------*
+003620* 9000-TERMINATE -- CLOSE FILES, MARK THE JOB COMPLETE AND  *
+003630*                   REPORT VOLUME                           *
+003640*----------------------------------------------------------*
+003650 9000-TERMINATE.
+003660     OPEN OUTPUT CHECKPOINT-FILE.
+003670     INITIALIZE CHECKPOINT-RECORD.
+003680     MOVE "ESSAI1L " TO CHKP-JOB-ID.
+003690     MOVE WS-RECORD-COUNT TO CHKP-RECORD-COUNT.
+003700     SET CHKP-COMPLETE TO TRUE.
+003710     WRITE CHECKPOINT-RECORD.
+003720     CLOSE CHECKPOINT-FILE.
+003730     CLOSE NUM-PAIRS-IN.
+003740     CLOSE RESULTS-OUT.
+003750     CLOSE AUDIT-LOG.
+003760     CLOSE GL-INTERFACE.
+003770     DISPLAY "ESSAI1-LOT PROCESSED " WS-RECORD-COUNT
+003780             " RECORD(S).".
+003790 9000-EXIT.
+003800     EXIT.
