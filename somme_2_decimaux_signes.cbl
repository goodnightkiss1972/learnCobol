@@ -1,17 +1,214 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOMME-2-DECIMAUX-SIGNES.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC S9(5)V9(2).
-       01 NUM2 PIC S9(5)V9(2).
-       01 RESULT PIC S9(6)V9(2).
-       01 EDITED-RESULT PIC -ZZZZZZ.ZZ.
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first decimal: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second decimal: ".
-           ACCEPT NUM2.
-           COMPUTE RESULT = NUM1 + NUM2.
-           MOVE RESULT TO EDITED-RESULT.
-           DISPLAY "Result is: " EDITED-RESULT.
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMME-2-DECIMAUX-SIGNES.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 05/01/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  TRAP SIZE ERROR ON THE COMPUTE SO AN      *
+000110*                 OVERFLOWING TOTAL IS REPORTED INSTEAD OF  *
+000120*                 BEING TRUNCATED AND DISPLAYED AS GOOD.     *
+000130* 2026-08-09  DM  APPEND AN AUDIT LOG RECORD FOR EVERY RUN  *
+000140*                 (COPYBOOK AUDTREC).                        *
+000150* 2026-08-09  DM  REPLACE THE SIGNED-ENTRY CONVENTION WITH   *
+000160*                 AN EXPLICIT DEBIT/CREDIT INDICATOR PER     *
+000170*                 AMOUNT - THE OPERATOR KEYS THE MAGNITUDE   *
+000180*                 AND A D OR C, AND RESULT IS NETTED THE WAY *
+000190*                 WE ACTUALLY POST LEDGER ENTRIES (DEBITS    *
+000200*                 POSITIVE, CREDITS NEGATIVE) RATHER THAN    *
+000210*                 RELYING ON THE OPERATOR KEYING A MINUS     *
+000220*                 SIGN.                                       *
+000230* 2026-08-09  DM  RETURN WITH GOBACK INSTEAD OF STOP RUN SO *
+000240*                 MENU-PRINCIPAL CAN CALL THIS PROGRAM AND  *
+000250*                 GET CONTROL BACK, WHILE STILL RUNNING     *
+000260*                 CORRECTLY ON ITS OWN.                      *
+000270* 2026-08-09  DM  BOUND THE D/C RE-PROMPT LOOPS SO A SOURCE  *
+000280*                 OF INPUT THAT NEVER GIVES A D OR C DOES    *
+000290*                 NOT RE-PROMPT FOREVER.  ALSO SKIP THE     *
+000300*                 AUDIT WRITE WHEN THE COMPUTE OVERFLOWED -  *
+000310*                 A REJECTED ADD IS NOT A SUCCESSFUL ONE.    *
+000320*----------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUDIT-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410*----------------------------------------------------------*
+000420* AUDIT-LOG -- ONE RECORD PER RUN, APPENDED                 *
+000430*----------------------------------------------------------*
+000440 FD  AUDIT-LOG.
+000450     COPY AUDTREC.
+000460 WORKING-STORAGE SECTION.
+000470*----------------------------------------------------------*
+000480* AMOUNT WORKING FIELDS - NUM1/NUM2 ARE UNSIGNED MAGNITUDES  *
+000490*----------------------------------------------------------*
+000500 01  NUM1                        PIC 9(5)V9(2).
+000510 01  NUM2                        PIC 9(5)V9(2).
+000520 01  SIGNED-NUM1                 PIC S9(5)V9(2).
+000530 01  SIGNED-NUM2                 PIC S9(5)V9(2).
+000540 01  RESULT                      PIC S9(6)V9(2).
+000550 01  EDITED-RESULT               PIC -ZZZZZZ.ZZ.
+000560*----------------------------------------------------------*
+000570* DEBIT/CREDIT INDICATORS, ONE PER AMOUNT                   *
+000580*----------------------------------------------------------*
+000590 01  IND1                        PIC X(01).
+000600     88  IND1-DEBIT                    VALUE "D".
+000610     88  IND1-CREDIT                   VALUE "C".
+000620 01  IND2                        PIC X(01).
+000630     88  IND2-DEBIT                    VALUE "D".
+000640     88  IND2-CREDIT                   VALUE "C".
+000650*----------------------------------------------------------*
+000660* SWITCHES                                                 *
+000670*----------------------------------------------------------*
+000680 01  WS-ENTRY-SW                 PIC X(01).
+000690     88  WS-ENTRY-VALID                VALUE "Y".
+000700     88  WS-ENTRY-INVALID              VALUE "N".
+000710 01  WS-RETRY-COUNT              PIC 9(02) COMP.
+000720 01  WS-SIZE-ERROR-SW            PIC X(01).
+000730     88  WS-SIZE-ERROR                 VALUE "Y".
+000740     88  WS-NO-SIZE-ERROR              VALUE "N".
+000750 01  WS-RESULT-SIGN              PIC X(02).
+000760*----------------------------------------------------------*
+000770* AUDIT LOG SUPPORT                                         *
+000780*----------------------------------------------------------*
+000790 01  WS-AUDIT-STATUS             PIC X(02).
+000800 01  WS-CURRENT-DATE             PIC 9(08).
+000810 01  WS-CURRENT-TIME             PIC 9(08).
+000820 PROCEDURE DIVISION.
+000830 0000-MAINLINE.
+000840     PERFORM 2000-GET-AMOUNT1 THRU 2000-EXIT.
+000850     PERFORM 3000-GET-AMOUNT2 THRU 3000-EXIT.
+000860     PERFORM 4000-COMPUTE-RESULT THRU 4000-EXIT.
+000870     IF WS-NO-SIZE-ERROR
+000880         PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT
+000890     END-IF.
+000900     GOBACK.
+000910*----------------------------------------------------------*
+000920* 2000-GET-AMOUNT1 -- ACCEPT THE FIRST AMOUNT AND ITS        *
+000930*                     DEBIT/CREDIT INDICATOR                 *
+000940*----------------------------------------------------------*
+000950 2000-GET-AMOUNT1.
+000960     DISPLAY "Enter first amount: ".
+000970     ACCEPT NUM1.
+000980     SET WS-ENTRY-INVALID TO TRUE.
+000990     MOVE ZERO TO WS-RETRY-COUNT.
+001000     PERFORM 2100-PROMPT-IND1 UNTIL WS-ENTRY-VALID.
+001010     GO TO 2000-EXIT.
+001020 2100-PROMPT-IND1.
+001030     DISPLAY "Debit or credit (D/C)? ".
+001040     ACCEPT IND1.
+001050     IF IND1-DEBIT OR IND1-CREDIT
+001060         SET WS-ENTRY-VALID TO TRUE
+001070     ELSE
+001080         ADD 1 TO WS-RETRY-COUNT
+001090         IF WS-RETRY-COUNT > 5
+001100             DISPLAY "SOMME-2-DECIMAUX-SIGNES: TOO MANY "
+001110                     "INVALID ENTRIES ON FIRST INDICATOR - "
+001120                     "ENDING RUN."
+001130             GO TO 9900-ABEND-EXIT
+001140         END-IF
+001150         DISPLAY "Invalid entry - enter D or C."
+001160         SET WS-ENTRY-INVALID TO TRUE
+001170     END-IF.
+001180 2000-EXIT.
+001190     EXIT.
+001200*----------------------------------------------------------*
+001210* 3000-GET-AMOUNT2 -- ACCEPT THE SECOND AMOUNT AND ITS       *
+001220*                     DEBIT/CREDIT INDICATOR                 *
+001230*----------------------------------------------------------*
+001240 3000-GET-AMOUNT2.
+001250     DISPLAY "Enter second amount: ".
+001260     ACCEPT NUM2.
+001270     SET WS-ENTRY-INVALID TO TRUE.
+001280     MOVE ZERO TO WS-RETRY-COUNT.
+001290     PERFORM 3100-PROMPT-IND2 UNTIL WS-ENTRY-VALID.
+001300     GO TO 3000-EXIT.
+001310 3100-PROMPT-IND2.
+001320     DISPLAY "Debit or credit (D/C)? ".
+001330     ACCEPT IND2.
+001340     IF IND2-DEBIT OR IND2-CREDIT
+001350         SET WS-ENTRY-VALID TO TRUE
+001360     ELSE
+001370         ADD 1 TO WS-RETRY-COUNT
+001380         IF WS-RETRY-COUNT > 5
+001390             DISPLAY "SOMME-2-DECIMAUX-SIGNES: TOO MANY "
+001400                     "INVALID ENTRIES ON SECOND INDICATOR - "
+001410                     "ENDING RUN."
+001420             GO TO 9900-ABEND-EXIT
+001430         END-IF
+001440         DISPLAY "Invalid entry - enter D or C."
+001450         SET WS-ENTRY-INVALID TO TRUE
+001460     END-IF.
+001470 3000-EXIT.
+001480     EXIT.
+001490*----------------------------------------------------------*
+001500* 4000-COMPUTE-RESULT -- NET THE TWO AMOUNTS BY NORMAL       *
+001510*                        DEBIT/CREDIT RULES (DEBITS ADD,     *
+001520*                        CREDITS SUBTRACT) WITH SIZE ERROR   *
+001530*                        PROTECTION                          *
+001540*----------------------------------------------------------*
+001550 4000-COMPUTE-RESULT.
+001560     SET WS-NO-SIZE-ERROR TO TRUE.
+001570     IF IND1-DEBIT
+001580         MOVE NUM1 TO SIGNED-NUM1
+001590     ELSE
+001600         COMPUTE SIGNED-NUM1 = ZERO - NUM1
+001610     END-IF.
+001620     IF IND2-DEBIT
+001630         MOVE NUM2 TO SIGNED-NUM2
+001640     ELSE
+001650         COMPUTE SIGNED-NUM2 = ZERO - NUM2
+001660     END-IF.
+001670     COMPUTE RESULT = SIGNED-NUM1 + SIGNED-NUM2
+001680         ON SIZE ERROR
+001690             SET WS-SIZE-ERROR TO TRUE
+001700             DISPLAY "Error: result overflows S9(6)V9(2) - "
+001710                     "total not computed"
+001720             GO TO 4000-EXIT
+001730     END-COMPUTE.
+001740     MOVE RESULT TO EDITED-RESULT.
+001750     IF RESULT < ZERO
+001760         MOVE "CR" TO WS-RESULT-SIGN
+001770     ELSE
+001780         MOVE "DR" TO WS-RESULT-SIGN
+001790     END-IF.
+001800     DISPLAY "Result is: " EDITED-RESULT " " WS-RESULT-SIGN.
+001810 4000-EXIT.
+001820     EXIT.
+001830*----------------------------------------------------------*
+001840* 7000-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS  *
+001850*                         RUN                                *
+001860*----------------------------------------------------------*
+001870 7000-WRITE-AUDIT-LOG.
+001880     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001890     ACCEPT WS-CURRENT-TIME FROM TIME.
+001900     OPEN EXTEND AUDIT-LOG.
+001910     IF WS-AUDIT-STATUS NOT = "00"
+001920         OPEN OUTPUT AUDIT-LOG
+001930     END-IF.
+001940     INITIALIZE AUDIT-RECORD.
+001950     MOVE WS-CURRENT-DATE     TO AUD-RUN-DATE.
+001960     MOVE WS-CURRENT-TIME     TO AUD-RUN-TIME.
+001970     MOVE "SOMME2SGN"         TO AUD-PROGRAM-ID.
+001980     MOVE "OPERATOR"          TO AUD-OPERATOR-ID.
+001990     MOVE SIGNED-NUM1         TO AUD-NUM1.
+002000     MOVE SIGNED-NUM2         TO AUD-NUM2.
+002010     MOVE RESULT              TO AUD-RESULT.
+002020     WRITE AUDIT-RECORD.
+002030     CLOSE AUDIT-LOG.
+002040 7000-EXIT.
+002050     EXIT.
+002060*----------------------------------------------------------*
+002070* 9900-ABEND-EXIT -- INPUT SOURCE WILL NOT YIELD A VALID     *
+002080*                    D/C INDICATOR (RETRY LIMIT REACHED).    *
+002090*                    END THE RUN WITHOUT WRITING AN AUDIT    *
+002100*                    RECORD FOR A COMPUTATION THAT NEVER      *
+002110*                    HAPPENED.                                *
+002120*----------------------------------------------------------*
+002130 9900-ABEND-EXIT.
+002140     GOBACK.
