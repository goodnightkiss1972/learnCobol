@@ -0,0 +1,168 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMME-2-DECIMAUX-LOT.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM.  FILE-DRIVEN COMPANION TO     *
+000110*                 SOMME-2-DECIMAUX, ON THE SHARED TRANREC    *
+000120*                 LAYOUT, SO THE UNSIGNED TWO-DECIMAL ADD    *
+000130*                 CAN RUN AS PART OF THE DAILY JOB STREAM    *
+000140*                 ALONGSIDE ESSAI1-LOT.                      *
+000150* 2026-08-09  DM  ALSO EXPORT EACH RESULT TO THE GENERAL      *
+000160*                 LEDGER INTERFACE FILE (COPYBOOK GLREC), THE *
+000170*                 SAME AS ESSAI1-LOT, SO THE NIGHTLY GL FEED  *
+000180*                 IS NOT MISSING THIS LEG OF THE JOB STREAM.  *
+000190*----------------------------------------------------------*
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT NUM-PAIRS-IN     ASSIGN TO DECIN
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT RESULTS-OUT      ASSIGN TO DECOUT
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-AUDIT-STATUS.
+000300     SELECT GL-INTERFACE     ASSIGN TO GLOUT
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-GL-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350*----------------------------------------------------------*
+000360* NUM-PAIRS-IN -- ONE TRANSACTION RECORD PER ADDITION       *
+000370*----------------------------------------------------------*
+000380 FD  NUM-PAIRS-IN.
+000390     COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+000400         ==TRAN-IN-REC==.
+000410*----------------------------------------------------------*
+000420* RESULTS-OUT -- SAME LAYOUT, TRAN-RESULT FILLED IN         *
+000430*----------------------------------------------------------*
+000440 FD  RESULTS-OUT.
+000450     COPY TRANREC REPLACING ==TRANSACTION-RECORD== BY
+000460         ==TRAN-OUT-REC==.
+000470*----------------------------------------------------------*
+000480* AUDIT-LOG -- ONE RECORD PER TRANSACTION PROCESSED          *
+000490*----------------------------------------------------------*
+000500 FD  AUDIT-LOG.
+000510     COPY AUDTREC.
+000520*----------------------------------------------------------*
+000530* GL-INTERFACE -- ONE RECORD PER RESULT, LAID OUT FOR THE    *
+000540*                 DOWNSTREAM GENERAL LEDGER FEED              *
+000550*----------------------------------------------------------*
+000560 FD  GL-INTERFACE.
+000570     COPY GLREC.
+000580 WORKING-STORAGE SECTION.
+000590*----------------------------------------------------------*
+000600* SWITCHES AND COUNTERS                                     *
+000610*----------------------------------------------------------*
+000620 01  WS-EOF-SW                   PIC X(01).
+000630     88  WS-EOF                        VALUE "Y".
+000640     88  WS-NOT-EOF                    VALUE "N".
+000650 01  WS-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+000660 01  WS-AUDIT-STATUS             PIC X(02).
+000670 01  WS-CURRENT-DATE             PIC 9(08).
+000680 01  WS-CURRENT-TIME             PIC 9(08).
+000690 01  WS-GL-STATUS                PIC X(02).
+000700 01  WS-GL-AMOUNT                PIC 9(09)V9(02).
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000750         UNTIL WS-EOF.
+000760     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000770     STOP RUN.
+000780*----------------------------------------------------------*
+000790* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ           *
+000800*----------------------------------------------------------*
+000810 1000-INITIALIZE.
+000820     SET WS-NOT-EOF TO TRUE.
+000830     MOVE ZERO TO WS-RECORD-COUNT.
+000840     OPEN INPUT  NUM-PAIRS-IN.
+000850     OPEN OUTPUT RESULTS-OUT.
+000860     OPEN EXTEND AUDIT-LOG.
+000870     IF WS-AUDIT-STATUS NOT = "00"
+000880         OPEN OUTPUT AUDIT-LOG
+000890     END-IF.
+000900     OPEN EXTEND GL-INTERFACE.
+000910     IF WS-GL-STATUS NOT = "00"
+000920         OPEN OUTPUT GL-INTERFACE
+000930     END-IF.
+000940     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+000950 1000-EXIT.
+000960     EXIT.
+000970*----------------------------------------------------------*
+000980* 2000-PROCESS-RECORD -- ADD THE PAIR AND WRITE THE RESULT   *
+000990*----------------------------------------------------------*
+001000 2000-PROCESS-RECORD.
+001010     ADD 1 TO WS-RECORD-COUNT.
+001020     INITIALIZE TRAN-OUT-REC.
+001030     MOVE TRAN-ID OF TRAN-IN-REC   TO TRAN-ID OF TRAN-OUT-REC.
+001040     MOVE TRAN-DATE OF TRAN-IN-REC TO TRAN-DATE OF TRAN-OUT-REC.
+001050     MOVE TRAN-NUM1 OF TRAN-IN-REC TO TRAN-NUM1 OF TRAN-OUT-REC.
+001060     MOVE TRAN-NUM2 OF TRAN-IN-REC TO TRAN-NUM2 OF TRAN-OUT-REC.
+001070     MOVE "D" TO TRAN-SIGN-IND OF TRAN-OUT-REC.
+001080     COMPUTE TRAN-RESULT OF TRAN-OUT-REC =
+001090         TRAN-NUM1 OF TRAN-IN-REC + TRAN-NUM2 OF TRAN-IN-REC.
+001100     WRITE TRAN-OUT-REC.
+001110     PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT.
+001120     PERFORM 2700-WRITE-GL-RECORD THRU 2700-EXIT.
+001130     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001140 2000-EXIT.
+001150     EXIT.
+001160*----------------------------------------------------------*
+001170* 2100-READ-NEXT -- READ ONE PAIR, SET EOF AT END OF FILE    *
+001180*----------------------------------------------------------*
+001190 2100-READ-NEXT.
+001200     READ NUM-PAIRS-IN
+001210         AT END SET WS-EOF TO TRUE
+001220     END-READ.
+001230 2100-EXIT.
+001240     EXIT.
+001250*----------------------------------------------------------*
+001260* 2600-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS    *
+001270*                         TRANSACTION                        *
+001280*----------------------------------------------------------*
+001290 2600-WRITE-AUDIT-LOG.
+001300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001310     ACCEPT WS-CURRENT-TIME FROM TIME.
+001320     INITIALIZE AUDIT-RECORD.
+001330     MOVE WS-CURRENT-DATE            TO AUD-RUN-DATE.
+001340     MOVE WS-CURRENT-TIME            TO AUD-RUN-TIME.
+001350     MOVE "SOMME2DECL"                TO AUD-PROGRAM-ID.
+001360     MOVE "SOMM2DCL"                  TO AUD-OPERATOR-ID.
+001370     MOVE TRAN-NUM1 OF TRAN-IN-REC    TO AUD-NUM1.
+001380     MOVE TRAN-NUM2 OF TRAN-IN-REC    TO AUD-NUM2.
+001390     MOVE TRAN-RESULT OF TRAN-OUT-REC TO AUD-RESULT.
+001400     WRITE AUDIT-RECORD.
+001410 2600-EXIT.
+001420     EXIT.
+001430*----------------------------------------------------------*
+001440* 2700-WRITE-GL-RECORD -- EXPORT THE RESULT TO THE GENERAL   *
+001450*                         LEDGER INTERFACE FILE               *
+001460*----------------------------------------------------------*
+001470 2700-WRITE-GL-RECORD.
+001480     INITIALIZE GL-INTERFACE-RECORD.
+001490     MOVE TRAN-ID OF TRAN-OUT-REC   TO GL-TRAN-ID.
+001500     MOVE TRAN-DATE OF TRAN-OUT-REC TO GL-TRAN-DATE.
+001510     MOVE TRAN-SIGN-IND OF TRAN-OUT-REC TO GL-DR-CR-IND.
+001520     MOVE TRAN-RESULT OF TRAN-OUT-REC TO WS-GL-AMOUNT.
+001530     MOVE WS-GL-AMOUNT TO GL-AMOUNT.
+001540     WRITE GL-INTERFACE-RECORD.
+001550 2700-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------*
+001580* 9000-TERMINATE -- CLOSE FILES AND REPORT VOLUME             *
+001590*----------------------------------------------------------*
+001600 9000-TERMINATE.
+001610     CLOSE NUM-PAIRS-IN.
+001620     CLOSE RESULTS-OUT.
+001630     CLOSE AUDIT-LOG.
+001640     CLOSE GL-INTERFACE.
+001650     DISPLAY "SOMME-2-DECIMAUX-LOT PROCESSED " WS-RECORD-COUNT
+001660             " RECORD(S).".
+001670 9000-EXIT.
+001680     EXIT.
