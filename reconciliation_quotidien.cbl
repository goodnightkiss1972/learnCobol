@@ -0,0 +1,257 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECONCILIATION-QUOT.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM. MATCHES THE BATCH RESULTS    *
+000110*                 FILE AGAINST AN INDEPENDENTLY KEYED       *
+000120*                 CONTROL TOTAL FILE, TRANSACTION BY        *
+000130*                 TRANSACTION, AND COMPARES THE TWO DAILY   *
+000140*                 GRAND TOTALS, SO A DROPPED, DUPLICATED OR *
+000150*                 MISKEYED RECORD IS CAUGHT BEFORE THE DAY  *
+000160*                 CLOSES.                                   *
+000170* 2026-08-09  DM  RESULTS-IN NOW READS ALLSRT AND CONTROL-IN *
+000180*                 NOW READS CTLSRT - THE RECONCILIATION JOB  *
+000190*                 STEP'S OWN SORTED COPIES OF THE DAY'S      *
+000200*                 COMBINED TRANSACTIONS AND OF THE CONTROL   *
+000210*                 TOTAL FILE, BOTH IN TRAN-ID SEQUENCE -     *
+000220*                 RATHER THAN ASSUMING NUMOUT AND CTLIN      *
+000230*                 ARRIVE THAT WAY.  THE MATCH LOGIC BELOW IS *
+000240*                 A BALANCED-LINE COMPARE AND DEPENDS ON     *
+000250*                 BOTH INPUTS BEING IN ASCENDING TRAN-ID     *
+000260*                 ORDER; SEE JCL/RECONCILIATIONJOB.SH, WHICH *
+000270*                 SORTS BOTH FILES BEFORE THIS PROGRAM RUNS. *
+000280*----------------------------------------------------------*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT RESULTS-IN   ASSIGN TO ALLSRT
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT CONTROL-IN   ASSIGN TO CTLSRT
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT RECON-RPT    ASSIGN TO RECONRPT
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400*----------------------------------------------------------*
+000410* RESULTS-IN -- SORT-MERGED BATCH TRANSACTIONS, PUT INTO   *
+000420*               TRAN-ID SEQUENCE BY THE RECONCILIATION JOB *
+000430*----------------------------------------------------------*
+000440 FD  RESULTS-IN.
+000450     COPY TRANREC.
+000460*----------------------------------------------------------*
+000470* CONTROL-IN -- INDEPENDENTLY KEYED CONTROL TOTALS, ALSO    *
+000480*               PUT INTO TRAN-ID SEQUENCE BY THE SAME STEP  *
+000490*----------------------------------------------------------*
+000500 FD  CONTROL-IN.
+000510     COPY CTLREC.
+000520*----------------------------------------------------------*
+000530* RECON-RPT -- EXCEPTION AND SUMMARY REPORT                 *
+000540*----------------------------------------------------------*
+000550 FD  RECON-RPT.
+000560 01  RPT-LINE                    PIC X(80).
+000570 WORKING-STORAGE SECTION.
+000580*----------------------------------------------------------*
+000590* SWITCHES AND COUNTERS                                    *
+000600*----------------------------------------------------------*
+000610 01  WS-TRAN-EOF-SW              PIC X(01).
+000620     88  WS-TRAN-EOF                   VALUE "Y".
+000630     88  WS-TRAN-NOT-EOF               VALUE "N".
+000640 01  WS-CTL-EOF-SW               PIC X(01).
+000650     88  WS-CTL-EOF                    VALUE "Y".
+000660     88  WS-CTL-NOT-EOF                VALUE "N".
+000670 01  WS-MATCH-COUNT              PIC 9(7) COMP VALUE ZERO.
+000680 01  WS-MISMATCH-COUNT           PIC 9(7) COMP VALUE ZERO.
+000690 01  WS-TOTAL-RESULT             PIC S9(9)V9(2) COMP-3
+000700                                 VALUE ZERO.
+000710 01  WS-TOTAL-CONTROL            PIC S9(9)V9(2) COMP-3
+000720                                 VALUE ZERO.
+000730*----------------------------------------------------------*
+000740* REPORT LINE LAYOUTS                                       *
+000750*----------------------------------------------------------*
+000760 01  EXCEPTION-LINE.
+000770     05  EL-TRAN-ID              PIC X(06).
+000780     05  FILLER                  PIC X(02) VALUE SPACES.
+000790     05  EL-REASON               PIC X(30).
+000800     05  EL-RESULT               PIC -ZZZZZ9.99.
+000810     05  FILLER                  PIC X(02) VALUE SPACES.
+000820     05  EL-EXPECTED             PIC -ZZZZZ9.99.
+000830 01  SUMMARY-LINE-1.
+000840     05  FILLER                  PIC X(24)
+000850                                 VALUE "TRANSACTIONS MATCHED: ".
+000860     05  SL1-COUNT               PIC ZZZ,ZZ9.
+000870 01  SUMMARY-LINE-2.
+000880     05  FILLER                  PIC X(24)
+000890                                 VALUE "MISMATCHES FLAGGED: ".
+000900     05  SL2-COUNT               PIC ZZZ,ZZ9.
+000910 01  SUMMARY-LINE-3.
+000920     05  FILLER                  PIC X(24)
+000930                                 VALUE "TOTAL FROM RESULTS: ".
+000940     05  SL3-TOTAL               PIC -ZZZ,ZZZ,ZZ9.99.
+000950 01  SUMMARY-LINE-4.
+000960     05  FILLER                  PIC X(24)
+000970                                 VALUE "TOTAL FROM CONTROL: ".
+000980     05  SL4-TOTAL               PIC -ZZZ,ZZZ,ZZ9.99.
+000990 01  SUMMARY-LINE-5.
+001000     05  FILLER                  PIC X(24)
+001010                                 VALUE "DAY IN BALANCE: ".
+001020     05  SL5-FLAG                PIC X(03).
+001030 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+001070         UNTIL WS-TRAN-EOF AND WS-CTL-EOF.
+001080     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     STOP RUN.
+001110*----------------------------------------------------------*
+001120* 1000-INITIALIZE -- OPEN FILES AND PRIME BOTH READS         *
+001130*----------------------------------------------------------*
+001140 1000-INITIALIZE.
+001150     SET WS-TRAN-NOT-EOF TO TRUE.
+001160     SET WS-CTL-NOT-EOF  TO TRUE.
+001170     OPEN INPUT  RESULTS-IN.
+001180     OPEN INPUT  CONTROL-IN.
+001190     OPEN OUTPUT RECON-RPT.
+001200     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+001210     PERFORM 2200-READ-CTL  THRU 2200-EXIT.
+001220 1000-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------*
+001250* 2000-MATCH-RECORDS -- BALANCED-LINE MATCH ON TRAN-ID       *
+001260*----------------------------------------------------------*
+001270 2000-MATCH-RECORDS.
+001280     EVALUATE TRUE
+001290         WHEN WS-TRAN-EOF
+001300             PERFORM 3200-REPORT-CTL-ONLY THRU 3200-EXIT
+001310             PERFORM 2200-READ-CTL THRU 2200-EXIT
+001320         WHEN WS-CTL-EOF
+001330             PERFORM 3100-REPORT-TRAN-ONLY THRU 3100-EXIT
+001340             PERFORM 2100-READ-TRAN THRU 2100-EXIT
+001350         WHEN TRAN-ID < CTL-TRAN-ID
+001360             PERFORM 3100-REPORT-TRAN-ONLY THRU 3100-EXIT
+001370             PERFORM 2100-READ-TRAN THRU 2100-EXIT
+001380         WHEN CTL-TRAN-ID < TRAN-ID
+001390             PERFORM 3200-REPORT-CTL-ONLY THRU 3200-EXIT
+001400             PERFORM 2200-READ-CTL THRU 2200-EXIT
+001410         WHEN OTHER
+001420             PERFORM 3300-COMPARE-MATCH THRU 3300-EXIT
+001430             PERFORM 2100-READ-TRAN THRU 2100-EXIT
+001440             PERFORM 2200-READ-CTL THRU 2200-EXIT
+001450     END-EVALUATE.
+001460 2000-EXIT.
+001470     EXIT.
+001480*----------------------------------------------------------*
+001490* 2100-READ-TRAN -- READ ONE RESULTS RECORD                 *
+001500*----------------------------------------------------------*
+001510 2100-READ-TRAN.
+001520     IF WS-TRAN-EOF
+001530         GO TO 2100-EXIT
+001540     END-IF.
+001550     READ RESULTS-IN
+001560         AT END SET WS-TRAN-EOF TO TRUE
+001570     END-READ.
+001580 2100-EXIT.
+001590     EXIT.
+001600*----------------------------------------------------------*
+001610* 2200-READ-CTL -- READ ONE CONTROL RECORD                  *
+001620*----------------------------------------------------------*
+001630 2200-READ-CTL.
+001640     IF WS-CTL-EOF
+001650         GO TO 2200-EXIT
+001660     END-IF.
+001670     READ CONTROL-IN
+001680         AT END SET WS-CTL-EOF TO TRUE
+001690     END-READ.
+001700 2200-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------*
+001730* 3100-REPORT-TRAN-ONLY -- TRANSACTION WITH NO CONTROL       *
+001740*                          RECORD - LIKELY A DUPLICATE       *
+001750*----------------------------------------------------------*
+001760 3100-REPORT-TRAN-ONLY.
+001770     IF WS-TRAN-EOF
+001780         GO TO 3100-EXIT
+001790     END-IF.
+001800     ADD 1 TO WS-MISMATCH-COUNT.
+001810     ADD TRAN-RESULT TO WS-TOTAL-RESULT.
+001820     MOVE TRAN-ID TO EL-TRAN-ID.
+001830     MOVE "NO CONTROL RECORD - POSSIBLE DUPLICATE"
+001840         TO EL-REASON.
+001850     MOVE TRAN-RESULT TO EL-RESULT.
+001860     MOVE ZERO TO EL-EXPECTED.
+001870     WRITE RPT-LINE FROM EXCEPTION-LINE.
+001880 3100-EXIT.
+001890     EXIT.
+001900*----------------------------------------------------------*
+001910* 3200-REPORT-CTL-ONLY -- CONTROL RECORD WITH NO MATCHING    *
+001920*                         TRANSACTION - LIKELY A DROPPED     *
+001930*                         RECORD                             *
+001940*----------------------------------------------------------*
+001950 3200-REPORT-CTL-ONLY.
+001960     IF WS-CTL-EOF
+001970         GO TO 3200-EXIT
+001980     END-IF.
+001990     ADD 1 TO WS-MISMATCH-COUNT.
+002000     ADD CTL-EXPECTED-RESULT TO WS-TOTAL-CONTROL.
+002010     MOVE CTL-TRAN-ID TO EL-TRAN-ID.
+002020     MOVE "NO TRANSACTION RECORD - POSSIBLE DROP"
+002030         TO EL-REASON.
+002040     MOVE ZERO TO EL-RESULT.
+002050     MOVE CTL-EXPECTED-RESULT TO EL-EXPECTED.
+002060     WRITE RPT-LINE FROM EXCEPTION-LINE.
+002070 3200-EXIT.
+002080     EXIT.
+002090*----------------------------------------------------------*
+002100* 3300-COMPARE-MATCH -- SAME TRAN-ID ON BOTH FILES           *
+002110*----------------------------------------------------------*
+002120 3300-COMPARE-MATCH.
+002130     ADD TRAN-RESULT         TO WS-TOTAL-RESULT.
+002140     ADD CTL-EXPECTED-RESULT TO WS-TOTAL-CONTROL.
+002150     IF TRAN-RESULT = CTL-EXPECTED-RESULT
+002160         ADD 1 TO WS-MATCH-COUNT
+002170     ELSE
+002180         ADD 1 TO WS-MISMATCH-COUNT
+002190         MOVE TRAN-ID TO EL-TRAN-ID
+002200         MOVE "RESULT DOES NOT MATCH CONTROL"
+002210             TO EL-REASON
+002220         MOVE TRAN-RESULT TO EL-RESULT
+002230         MOVE CTL-EXPECTED-RESULT TO EL-EXPECTED
+002240         WRITE RPT-LINE FROM EXCEPTION-LINE
+002250     END-IF.
+002260 3300-EXIT.
+002270     EXIT.
+002280*----------------------------------------------------------*
+002290* 8000-PRINT-SUMMARY -- TOTALS AND BALANCE FLAG              *
+002300*----------------------------------------------------------*
+002310 8000-PRINT-SUMMARY.
+002320     MOVE WS-MATCH-COUNT    TO SL1-COUNT.
+002330     MOVE WS-MISMATCH-COUNT TO SL2-COUNT.
+002340     MOVE WS-TOTAL-RESULT   TO SL3-TOTAL.
+002350     MOVE WS-TOTAL-CONTROL  TO SL4-TOTAL.
+002360     IF WS-TOTAL-RESULT = WS-TOTAL-CONTROL
+002370         AND WS-MISMATCH-COUNT = ZERO
+002380         MOVE "YES" TO SL5-FLAG
+002390     ELSE
+002400         MOVE "NO " TO SL5-FLAG
+002410     END-IF.
+002420     WRITE RPT-LINE FROM SUMMARY-LINE-1.
+002430     WRITE RPT-LINE FROM SUMMARY-LINE-2.
+002440     WRITE RPT-LINE FROM SUMMARY-LINE-3.
+002450     WRITE RPT-LINE FROM SUMMARY-LINE-4.
+002460     WRITE RPT-LINE FROM SUMMARY-LINE-5.
+002470 8000-EXIT.
+002480     EXIT.
+002490*----------------------------------------------------------*
+002500* 9000-TERMINATE -- CLOSE FILES                             *
+002510*----------------------------------------------------------*
+002520 9000-TERMINATE.
+002530     CLOSE RESULTS-IN.
+002540     CLOSE CONTROL-IN.
+002550     CLOSE RECON-RPT.
+002560 9000-EXIT.
+002570     EXIT.
