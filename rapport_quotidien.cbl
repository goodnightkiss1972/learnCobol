@@ -0,0 +1,167 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RAPPORT-QUOTIDIEN.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM. FORMATTED END-OF-DAY REPORT  *
+000110*                 OVER THE ESSAI1-LOT RESULTS FILE - PAGE   *
+000120*                 HEADERS, ONE DETAIL LINE PER TRANSACTION, *
+000130*                 A RUNNING GRAND TOTAL AND A RECORD-COUNT  *
+000140*                 FOOTER.                                   *
+000150* 2026-08-09  DM  SWITCH THE INPUT RECORD OVER TO THE       *
+000160*                 SHARED TRANSACTION-RECORD LAYOUT          *
+000170*                 (COPYBOOK TRANREC); DETAIL LINE NOW SHOWS *
+000180*                 TWO DECIMAL PLACES AND A SIGNED RESULT.   *
+000185* 2026-08-09  DM  READ ALLOUT, THE SORT-MERGED, TRAN-ID      *
+000186*                 SEQUENCED COMBINATION OF ESSAI1-LOT,       *
+000187*                 SOMME-2-DECIMAUX-LOT AND SOMME-2-DECIMAUX- *
+000188*                 SIGNES-LOT'S RESULTS FILES BUILT BY THE     *
+000189*                 DAILY JOB STREAM'S SORT STEP, INSTEAD OF    *
+000190*                 NUMOUT ALONE, SO THE REPORT COVERS THE     *
+000191*                 WHOLE DAY'S TRANSACTIONS.                  *
+000192*----------------------------------------------------------*
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT RESULTS-IN   ASSIGN TO ALLOUT
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT REPORT-OUT   ASSIGN TO RPTOUT
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290*----------------------------------------------------------*
+000300* RESULTS-IN -- SORT-MERGED OUTPUT OF ALL THREE DAILY BATCH *
+000310*               ADDITION PROGRAMS, ONE TRANSACTION PER LINE *
+000320 FD  RESULTS-IN.
+000330     COPY TRANREC.
+000340*----------------------------------------------------------*
+000350* REPORT-OUT -- THE PRINTED REPORT                         *
+000360*----------------------------------------------------------*
+000370 FD  REPORT-OUT.
+000380 01  PRINT-LINE                  PIC X(80).
+000390 WORKING-STORAGE SECTION.
+000400*----------------------------------------------------------*
+000410* SWITCHES AND COUNTERS                                    *
+000420*----------------------------------------------------------*
+000430 01  WS-EOF-SW                   PIC X(01).
+000440     88  WS-EOF                        VALUE "Y".
+000450     88  WS-NOT-EOF                    VALUE "N".
+000460 01  WS-PAGE-NO                  PIC 9(3) COMP VALUE 1.
+000470 01  WS-LINE-CNT                 PIC 9(3) COMP VALUE 99.
+000480 01  WS-MAX-LINES                PIC 9(3) COMP VALUE 20.
+000490 01  WS-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+000500 01  WS-GRAND-TOTAL              PIC S9(9)V9(2) COMP-3
+000510                                 VALUE ZERO.
+000520*----------------------------------------------------------*
+000530* REPORT LINE LAYOUTS                                       *
+000540*----------------------------------------------------------*
+000550 01  SEPARATOR-LINE              PIC X(40) VALUE ALL "-".
+000560 01  HEADING-LINE-1.
+000570     05  FILLER                  PIC X(20) VALUE SPACES.
+000580     05  FILLER                  PIC X(21)
+000590                                 VALUE "DAILY ADDITION REPORT".
+000600     05  FILLER                  PIC X(04) VALUE SPACES.
+000610     05  FILLER                  PIC X(05) VALUE "PAGE ".
+000620     05  HL1-PAGE                PIC ZZ9.
+000630 01  HEADING-LINE-2.
+000640     05  FILLER                  PIC X(06) VALUE SPACES.
+000650     05  FILLER                  PIC X(06) VALUE "NUM1".
+000660     05  FILLER                  PIC X(09) VALUE SPACES.
+000670     05  FILLER                  PIC X(06) VALUE "NUM2".
+000680     05  FILLER                  PIC X(09) VALUE SPACES.
+000690     05  FILLER                  PIC X(06) VALUE "RESULT".
+000700 01  DETAIL-LINE.
+000710     05  FILLER                  PIC X(04) VALUE SPACES.
+000720     05  DL-NUM1                 PIC ZZZZ9.99.
+000730     05  FILLER                  PIC X(04) VALUE SPACES.
+000740     05  DL-NUM2                 PIC ZZZZ9.99.
+000750     05  FILLER                  PIC X(04) VALUE SPACES.
+000760     05  DL-RESULT               PIC -ZZZZZ9.99.
+000770 01  FOOTER-LINE-1.
+000780     05  FILLER                  PIC X(20)
+000790                                 VALUE "RECORDS PROCESSED: ".
+000800     05  FL1-COUNT               PIC ZZZ,ZZ9.
+000810 01  FOOTER-LINE-2.
+000820     05  FILLER                  PIC X(20)
+000830                                 VALUE "GRAND TOTAL:        ".
+000840     05  FL2-TOTAL               PIC -ZZZ,ZZZ,ZZ9.99.
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000890         UNTIL WS-EOF.
+000900     PERFORM 8000-PRINT-FOOTERS THRU 8000-EXIT.
+000910     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000920     STOP RUN.
+000930*----------------------------------------------------------*
+000940* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ          *
+000950*----------------------------------------------------------*
+000960 1000-INITIALIZE.
+000970     SET WS-NOT-EOF TO TRUE.
+000980     OPEN INPUT  RESULTS-IN.
+000990     OPEN OUTPUT REPORT-OUT.
+001000     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001010 1000-EXIT.
+001020     EXIT.
+001030*----------------------------------------------------------*
+001040* 2000-PROCESS-RECORD -- PRINT A DETAIL LINE, ROLL THE      *
+001050*                        RUNNING GRAND TOTAL                *
+001060*----------------------------------------------------------*
+001070 2000-PROCESS-RECORD.
+001080     IF WS-LINE-CNT >= WS-MAX-LINES
+001090         PERFORM 1500-PRINT-HEADINGS THRU 1500-EXIT
+001100     END-IF.
+001110     ADD 1 TO WS-RECORD-COUNT.
+001120     ADD TRAN-RESULT TO WS-GRAND-TOTAL.
+001130     MOVE TRAN-NUM1 TO DL-NUM1.
+001140     MOVE TRAN-NUM2 TO DL-NUM2.
+001150     MOVE TRAN-RESULT TO DL-RESULT.
+001160     WRITE PRINT-LINE FROM DETAIL-LINE.
+001170     ADD 1 TO WS-LINE-CNT.
+001180     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001190 2000-EXIT.
+001200     EXIT.
+001210*----------------------------------------------------------*
+001220* 2100-READ-NEXT -- READ ONE RESULT RECORD                  *
+001230*----------------------------------------------------------*
+001240 2100-READ-NEXT.
+001250     READ RESULTS-IN
+001260         AT END SET WS-EOF TO TRUE
+001270     END-READ.
+001280 2100-EXIT.
+001290     EXIT.
+001300*----------------------------------------------------------*
+001310* 1500-PRINT-HEADINGS -- START A NEW REPORT PAGE            *
+001320*----------------------------------------------------------*
+001330 1500-PRINT-HEADINGS.
+001340     MOVE WS-PAGE-NO TO HL1-PAGE.
+001350     WRITE PRINT-LINE FROM HEADING-LINE-1.
+001360     WRITE PRINT-LINE FROM HEADING-LINE-2.
+001370     WRITE PRINT-LINE FROM SEPARATOR-LINE.
+001380     ADD 1 TO WS-PAGE-NO.
+001390     MOVE ZERO TO WS-LINE-CNT.
+001400 1500-EXIT.
+001410     EXIT.
+001420*----------------------------------------------------------*
+001430* 8000-PRINT-FOOTERS -- RECORD COUNT AND GRAND TOTAL         *
+001440*----------------------------------------------------------*
+001450 8000-PRINT-FOOTERS.
+001460     MOVE WS-RECORD-COUNT TO FL1-COUNT.
+001470     MOVE WS-GRAND-TOTAL TO FL2-TOTAL.
+001480     WRITE PRINT-LINE FROM SEPARATOR-LINE.
+001490     WRITE PRINT-LINE FROM FOOTER-LINE-1.
+001500     WRITE PRINT-LINE FROM FOOTER-LINE-2.
+001510 8000-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------*
+001540* 9000-TERMINATE -- CLOSE FILES                             *
+001550*----------------------------------------------------------*
+001560 9000-TERMINATE.
+001570     CLOSE RESULTS-IN.
+001580     CLOSE REPORT-OUT.
+001590 9000-EXIT.
+001600     EXIT.
