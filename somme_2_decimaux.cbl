@@ -1,17 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOMME-2-DECIMAUX.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5)V9(2).
-       01 NUM2 PIC 9(5)V9(2).
-       01 RESULT PIC 9(6)V9(2).
-       01 EDITED-RESULT PIC ZZZZZZ.ZZ.
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first decimal: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second decimal: ".
-           ACCEPT NUM2.
-           COMPUTE RESULT = NUM1 + NUM2.
-           MOVE RESULT TO EDITED-RESULT.
-           DISPLAY "Result is: " EDITED-RESULT.
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMME-2-DECIMAUX.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 05/01/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  ADD INPUT VALIDATION SO A NON-NUMERIC OR  *
+000110*                 BLANK ENTRY IS RE-KEYED INSTEAD OF BEING  *
+000120*                 SILENTLY CARRIED INTO THE COMPUTE.        *
+000130* 2026-08-09  DM  APPEND AN AUDIT LOG RECORD FOR EVERY RUN  *
+000140*                 (COPYBOOK AUDTREC).                        *
+000150* 2026-08-09  DM  RETURN WITH GOBACK INSTEAD OF STOP RUN SO *
+000160*                 MENU-PRINCIPAL CAN CALL THIS PROGRAM AND  *
+000170*                 GET CONTROL BACK, WHILE STILL RUNNING     *
+000180*                 CORRECTLY ON ITS OWN.                      *
+000190* 2026-08-09  DM  BOUND THE RE-PROMPT LOOPS ON NUM1/NUM2 SO  *
+000200*                 A SOURCE OF INPUT THAT NEVER GIVES A       *
+000210*                 NUMERIC ENTRY (E.G. AN EXHAUSTED PIPED      *
+000220*                 INPUT FILE) ENDS THE RUN INSTEAD OF         *
+000230*                 RE-PROMPTING FOREVER.                       *
+000240* 2026-08-09  DM  NUM1/NUM2 ARE NO LONGER VALIDATED ON THE     *
+000250*                 RAW ACCEPT BUFFER, WHICH SPACE-FILLS SHORT   *
+000260*                 ENTRIES AND SO WRONGLY REJECTED ANY AMOUNT   *
+000270*                 TYPED WITH FEWER THAN 7 DIGITS.  THE TYPED   *
+000280*                 DIGITS ARE NOW RIGHT-JUSTIFIED AND ZERO-     *
+000290*                 FILLED INTO WS-NUMn-ZF BEFORE THE NUMERIC    *
+000300*                 TEST, THEN MOVED FROM THERE.                  *
+000310*----------------------------------------------------------*
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-AUDIT-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400*----------------------------------------------------------*
+000410* AUDIT-LOG -- ONE RECORD PER RUN, APPENDED                 *
+000420*----------------------------------------------------------*
+000430 FD  AUDIT-LOG.
+000440     COPY AUDTREC.
+000450 WORKING-STORAGE SECTION.
+000460*----------------------------------------------------------*
+000470* AMOUNT WORKING FIELDS                                    *
+000480*----------------------------------------------------------*
+000490 01  NUM1                        PIC 9(5)V9(2).
+000500 01  NUM2                        PIC 9(5)V9(2).
+000510 01  RESULT                      PIC 9(6)V9(2).
+000520 01  EDITED-RESULT               PIC ZZZZZZ.ZZ.
+000530*----------------------------------------------------------*
+000540* RAW ACCEPT BUFFERS.  ACCEPT INTO AN ALPHANUMERIC FIELD     *
+000550* SPACE-FILLS UNUSED POSITIONS ON THE RIGHT RATHER THAN     *
+000560* ZERO-FILLING THEM, SO A SHORT ENTRY IS RIGHT-JUSTIFIED     *
+000570* AND ZERO-FILLED INTO WS-NUMn-ZF BELOW BEFORE IT IS TESTED  *
+000580* FOR IS NUMERIC OR MOVED TO THE WORKING AMOUNT.              *
+000590*----------------------------------------------------------*
+000600 01  WS-NUM1-BUFFER              PIC X(07).
+000610 01  WS-NUM2-BUFFER              PIC X(07).
+000620 01  WS-ZEROS                    PIC X(07) VALUE "0000000".
+000630 01  WS-NUM1-ZF                  PIC X(07).
+000640 01  WS-NUM1-ZF-VALUE REDEFINES WS-NUM1-ZF
+000650                                 PIC 9(5)V9(2).
+000660 01  WS-NUM2-ZF                  PIC X(07).
+000670 01  WS-NUM2-ZF-VALUE REDEFINES WS-NUM2-ZF
+000680                                 PIC 9(5)V9(2).
+000690 01  WS-NUM1-LEN                 PIC 9(02) COMP.
+000700 01  WS-NUM2-LEN                 PIC 9(02) COMP.
+000710*----------------------------------------------------------*
+000720* SWITCHES                                                 *
+000730*----------------------------------------------------------*
+000740 01  WS-ENTRY-SW                 PIC X(01).
+000750     88  WS-ENTRY-VALID                VALUE "Y".
+000760     88  WS-ENTRY-INVALID              VALUE "N".
+000770 01  WS-RETRY-COUNT              PIC 9(02) COMP.
+000780*----------------------------------------------------------*
+000790* AUDIT LOG SUPPORT                                         *
+000800*----------------------------------------------------------*
+000810 01  WS-AUDIT-STATUS             PIC X(02).
+000820 01  WS-CURRENT-DATE             PIC 9(08).
+000830 01  WS-CURRENT-TIME             PIC 9(08).
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 2000-GET-NUM1 THRU 2000-EXIT.
+000870     PERFORM 3000-GET-NUM2 THRU 3000-EXIT.
+000880     COMPUTE RESULT = NUM1 + NUM2.
+000890     MOVE RESULT TO EDITED-RESULT.
+000900     DISPLAY "Result is: " EDITED-RESULT.
+000910     PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+000920     GOBACK.
+000930*----------------------------------------------------------*
+000940* 2000-GET-NUM1 -- ACCEPT AND VALIDATE THE FIRST AMOUNT     *
+000950*----------------------------------------------------------*
+000960 2000-GET-NUM1.
+000970     SET WS-ENTRY-INVALID TO TRUE.
+000980     MOVE ZERO TO WS-RETRY-COUNT.
+000990     PERFORM 2100-PROMPT-NUM1 UNTIL WS-ENTRY-VALID.
+001000     MOVE WS-NUM1-ZF-VALUE TO NUM1.
+001010     GO TO 2000-EXIT.
+001020 2100-PROMPT-NUM1.
+001030     DISPLAY "Enter first decimal: ".
+001040     ACCEPT WS-NUM1-BUFFER.
+001050     MOVE ZERO TO WS-NUM1-LEN.
+001060     INSPECT WS-NUM1-BUFFER TALLYING WS-NUM1-LEN
+001070         FOR CHARACTERS BEFORE INITIAL SPACE.
+001080     IF WS-NUM1-LEN > ZERO
+001090         IF WS-NUM1-LEN = 7
+001100             MOVE WS-NUM1-BUFFER TO WS-NUM1-ZF
+001110         ELSE
+001120             STRING WS-ZEROS(1 : 7 - WS-NUM1-LEN)
+001130                        DELIMITED BY SIZE
+001140                    WS-NUM1-BUFFER(1 : WS-NUM1-LEN)
+001150                        DELIMITED BY SIZE
+001160                 INTO WS-NUM1-ZF
+001170         END-IF
+001180     END-IF.
+001190     IF WS-NUM1-LEN > ZERO AND WS-NUM1-ZF IS NUMERIC
+001200         SET WS-ENTRY-VALID TO TRUE
+001210     ELSE
+001220         ADD 1 TO WS-RETRY-COUNT
+001230         IF WS-RETRY-COUNT > 5
+001240             DISPLAY "SOMME-2-DECIMAUX: TOO MANY INVALID "
+001250                     "ENTRIES ON FIRST AMOUNT - ENDING RUN."
+001260             GO TO 9900-ABEND-EXIT
+001270         END-IF
+001280         DISPLAY "Invalid entry - digits only, no blanks."
+001290         SET WS-ENTRY-INVALID TO TRUE
+001300     END-IF.
+001310 2000-EXIT.
+001320     EXIT.
+001330*----------------------------------------------------------*
+001340* 3000-GET-NUM2 -- ACCEPT AND VALIDATE THE SECOND AMOUNT    *
+001350*----------------------------------------------------------*
+001360 3000-GET-NUM2.
+001370     SET WS-ENTRY-INVALID TO TRUE.
+001380     MOVE ZERO TO WS-RETRY-COUNT.
+001390     PERFORM 3100-PROMPT-NUM2 UNTIL WS-ENTRY-VALID.
+001400     MOVE WS-NUM2-ZF-VALUE TO NUM2.
+001410     GO TO 3000-EXIT.
+001420 3100-PROMPT-NUM2.
+001430     DISPLAY "Enter second decimal: ".
+001440     ACCEPT WS-NUM2-BUFFER.
+001450     MOVE ZERO TO WS-NUM2-LEN.
+001460     INSPECT WS-NUM2-BUFFER TALLYING WS-NUM2-LEN
+001470         FOR CHARACTERS BEFORE INITIAL SPACE.
+001480     IF WS-NUM2-LEN > ZERO
+001490         IF WS-NUM2-LEN = 7
+001500             MOVE WS-NUM2-BUFFER TO WS-NUM2-ZF
+001510         ELSE
+001520             STRING WS-ZEROS(1 : 7 - WS-NUM2-LEN)
+001530                        DELIMITED BY SIZE
+001540                    WS-NUM2-BUFFER(1 : WS-NUM2-LEN)
+001550                        DELIMITED BY SIZE
+001560                 INTO WS-NUM2-ZF
+001570         END-IF
+001580     END-IF.
+001590     IF WS-NUM2-LEN > ZERO AND WS-NUM2-ZF IS NUMERIC
+001600         SET WS-ENTRY-VALID TO TRUE
+001610     ELSE
+001620         ADD 1 TO WS-RETRY-COUNT
+001630         IF WS-RETRY-COUNT > 5
+001640             DISPLAY "SOMME-2-DECIMAUX: TOO MANY INVALID "
+001650                     "ENTRIES ON SECOND AMOUNT - ENDING RUN."
+001660             GO TO 9900-ABEND-EXIT
+001670         END-IF
+001680         DISPLAY "Invalid entry - digits only, no blanks."
+001690         SET WS-ENTRY-INVALID TO TRUE
+001700     END-IF.
+001710 3000-EXIT.
+001720     EXIT.
+001730*----------------------------------------------------------*
+001740* 7000-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS  *
+001750*                         RUN                                *
+001760*----------------------------------------------------------*
+001770 7000-WRITE-AUDIT-LOG.
+001780     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001790     ACCEPT WS-CURRENT-TIME FROM TIME.
+001800     OPEN EXTEND AUDIT-LOG.
+001810     IF WS-AUDIT-STATUS NOT = "00"
+001820         OPEN OUTPUT AUDIT-LOG
+001830     END-IF.
+001840     INITIALIZE AUDIT-RECORD.
+001850     MOVE WS-CURRENT-DATE     TO AUD-RUN-DATE.
+001860     MOVE WS-CURRENT-TIME     TO AUD-RUN-TIME.
+001870     MOVE "SOMME2DEC"         TO AUD-PROGRAM-ID.
+001880     MOVE "OPERATOR"          TO AUD-OPERATOR-ID.
+001890     MOVE NUM1                TO AUD-NUM1.
+001900     MOVE NUM2                TO AUD-NUM2.
+001910     MOVE RESULT              TO AUD-RESULT.
+001920     WRITE AUDIT-RECORD.
+001930     CLOSE AUDIT-LOG.
+001940 7000-EXIT.
+001950     EXIT.
+001960*----------------------------------------------------------*
+001970* 9900-ABEND-EXIT -- INPUT SOURCE WILL NOT YIELD A VALID     *
+001980*                    ENTRY (RETRY LIMIT REACHED).  END THE   *
+001990*                    RUN WITHOUT WRITING AN AUDIT RECORD FOR *
+002000*                    A COMPUTATION THAT NEVER HAPPENED.       *
+002010*----------------------------------------------------------*
+002020 9900-ABEND-EXIT.
+002030     GOBACK.
