@@ -0,0 +1,192 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STATISTIQUES-QUOTIDIEN.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  NEW PROGRAM.  END-OF-DAY STATISTICS       *
+000110*                 REPORT OVER THE ESSAI1-LOT RESULTS FILE - *
+000120*                 TRANSACTION COUNT, SUM OF NUM1, SUM OF     *
+000130*                 NUM2, SUM OF RESULT, AND THE MINIMUM AND   *
+000140*                 MAXIMUM RESULT SEEN, WITH A RUN DATE/TIME  *
+000150*                 FOOTER.                                    *
+000155* 2026-08-09  DM  READ ALLOUT, THE SORT-MERGED, TRAN-ID       *
+000156*                 SEQUENCED COMBINATION OF ESSAI1-LOT,        *
+000157*                 SOMME-2-DECIMAUX-LOT AND SOMME-2-DECIMAUX-  *
+000158*                 SIGNES-LOT'S RESULTS FILES BUILT BY THE      *
+000159*                 DAILY JOB STREAM'S SORT STEP, INSTEAD OF     *
+000160*                 NUMOUT ALONE, SO THE STATISTICS COVER THE    *
+000161*                 WHOLE DAY'S TRANSACTIONS.                    *
+000162*----------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT RESULTS-IN   ASSIGN TO ALLOUT
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+000220     SELECT REPORT-OUT   ASSIGN TO STATOUT
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260*----------------------------------------------------------*
+000270* RESULTS-IN -- SORT-MERGED OUTPUT OF ALL THREE DAILY BATCH *
+000280*               ADDITION PROGRAMS, ONE TRANSACTION PER LINE *
+000290 FD  RESULTS-IN.
+000300     COPY TRANREC.
+000310*----------------------------------------------------------*
+000320* REPORT-OUT -- THE PRINTED STATISTICS REPORT                *
+000330*----------------------------------------------------------*
+000340 FD  REPORT-OUT.
+000350 01  PRINT-LINE                  PIC X(80).
+000360 WORKING-STORAGE SECTION.
+000370*----------------------------------------------------------*
+000380* SWITCHES AND COUNTERS                                    *
+000390*----------------------------------------------------------*
+000400 01  WS-EOF-SW                   PIC X(01).
+000410     88  WS-EOF                        VALUE "Y".
+000420     88  WS-NOT-EOF                    VALUE "N".
+000430 01  WS-FIRST-REC-SW             PIC X(01).
+000440     88  WS-FIRST-RECORD               VALUE "Y".
+000450     88  WS-NOT-FIRST-RECORD           VALUE "N".
+000460 01  WS-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+000470 01  WS-SUM-NUM1                 PIC S9(09)V9(02) COMP-3
+000480                                 VALUE ZERO.
+000490 01  WS-SUM-NUM2                 PIC S9(09)V9(02) COMP-3
+000500                                 VALUE ZERO.
+000510 01  WS-SUM-RESULT               PIC S9(10)V9(02) COMP-3
+000520                                 VALUE ZERO.
+000530 01  WS-MIN-RESULT               PIC S9(06)V9(02) COMP-3
+000540                                 VALUE ZERO.
+000550 01  WS-MAX-RESULT               PIC S9(06)V9(02) COMP-3
+000560                                 VALUE ZERO.
+000570 01  WS-RUN-DATE                 PIC 9(08).
+000580 01  WS-RUN-TIME                 PIC 9(08).
+000590*----------------------------------------------------------*
+000600* REPORT LINE LAYOUTS                                       *
+000610*----------------------------------------------------------*
+000620 01  SEPARATOR-LINE              PIC X(40) VALUE ALL "-".
+000630 01  HEADING-LINE-1.
+000640     05  FILLER                  PIC X(18) VALUE SPACES.
+000650     05  FILLER                  PIC X(26)
+000660                                 VALUE "DAILY ADDITION STATISTICS".
+000670 01  HEADING-LINE-2              PIC X(40) VALUE ALL "=".
+000680 01  DETAIL-LINE-1.
+000690     05  FILLER                  PIC X(24)
+000700                                 VALUE "TRANSACTIONS PROCESSED: ".
+000710     05  DL1-COUNT               PIC ZZZ,ZZ9.
+000720 01  DETAIL-LINE-2.
+000730     05  FILLER                  PIC X(24)
+000740                                 VALUE "SUM OF NUM1:            ".
+000750     05  DL2-SUM                 PIC -ZZZ,ZZZ,ZZ9.99.
+000760 01  DETAIL-LINE-3.
+000770     05  FILLER                  PIC X(24)
+000780                                 VALUE "SUM OF NUM2:            ".
+000790     05  DL3-SUM                 PIC -ZZZ,ZZZ,ZZ9.99.
+000800 01  DETAIL-LINE-4.
+000810     05  FILLER                  PIC X(24)
+000820                                 VALUE "SUM OF RESULT:          ".
+000830     05  DL4-SUM                 PIC -ZZZ,ZZZ,ZZ9.99.
+000840 01  DETAIL-LINE-5.
+000850     05  FILLER                  PIC X(24)
+000860                                 VALUE "MINIMUM RESULT:         ".
+000870     05  DL5-MIN                 PIC -ZZZZZ9.99.
+000880 01  DETAIL-LINE-6.
+000890     05  FILLER                  PIC X(24)
+000900                                 VALUE "MAXIMUM RESULT:         ".
+000910     05  DL6-MAX                 PIC -ZZZZZ9.99.
+000920 01  FOOTER-LINE.
+000930     05  FILLER                  PIC X(15)
+000932                                 VALUE "RUN DATE/TIME: ".
+000940     05  FL-DATE                 PIC 9(08).
+000950     05  FILLER                  PIC X(01) VALUE SPACE.
+000960     05  FL-TIME                 PIC 9(08).
+000970 PROCEDURE DIVISION.
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001010         UNTIL WS-EOF.
+001020     PERFORM 8000-PRINT-STATISTICS THRU 8000-EXIT.
+001030     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001040     STOP RUN.
+001050*----------------------------------------------------------*
+001060* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ           *
+001070*----------------------------------------------------------*
+001080 1000-INITIALIZE.
+001090     SET WS-NOT-EOF TO TRUE.
+001100     SET WS-FIRST-RECORD TO TRUE.
+001110     OPEN INPUT  RESULTS-IN.
+001120     OPEN OUTPUT REPORT-OUT.
+001130     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+001160*----------------------------------------------------------*
+001170* 2000-PROCESS-RECORD -- ROLL THE TRANSACTION INTO THE       *
+001180*                        RUNNING STATISTICS                 *
+001190*----------------------------------------------------------*
+001200 2000-PROCESS-RECORD.
+001210     ADD 1 TO WS-RECORD-COUNT.
+001220     ADD TRAN-NUM1   TO WS-SUM-NUM1.
+001230     ADD TRAN-NUM2   TO WS-SUM-NUM2.
+001240     ADD TRAN-RESULT TO WS-SUM-RESULT.
+001250     IF WS-FIRST-RECORD
+001260         MOVE TRAN-RESULT TO WS-MIN-RESULT
+001270         MOVE TRAN-RESULT TO WS-MAX-RESULT
+001280         SET WS-NOT-FIRST-RECORD TO TRUE
+001290     ELSE
+001300         IF TRAN-RESULT < WS-MIN-RESULT
+001310             MOVE TRAN-RESULT TO WS-MIN-RESULT
+001320         END-IF
+001330         IF TRAN-RESULT > WS-MAX-RESULT
+001340             MOVE TRAN-RESULT TO WS-MAX-RESULT
+001350         END-IF
+001360     END-IF.
+001370     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+001380 2000-EXIT.
+001390     EXIT.
+001400*----------------------------------------------------------*
+001410* 2100-READ-NEXT -- READ ONE RESULT RECORD                   *
+001420*----------------------------------------------------------*
+001430 2100-READ-NEXT.
+001440     READ RESULTS-IN
+001450         AT END SET WS-EOF TO TRUE
+001460     END-READ.
+001470 2100-EXIT.
+001480     EXIT.
+001490*----------------------------------------------------------*
+001500* 8000-PRINT-STATISTICS -- PRINT HEADERS, THE ROLLED-UP       *
+001510*                          STATISTICS AND A RUN DATE/TIME    *
+001520*                          FOOTER                             *
+001530*----------------------------------------------------------*
+001540 8000-PRINT-STATISTICS.
+001550     WRITE PRINT-LINE FROM HEADING-LINE-1.
+001560     WRITE PRINT-LINE FROM HEADING-LINE-2.
+001570     MOVE WS-RECORD-COUNT TO DL1-COUNT.
+001580     WRITE PRINT-LINE FROM DETAIL-LINE-1.
+001590     MOVE WS-SUM-NUM1     TO DL2-SUM.
+001600     WRITE PRINT-LINE FROM DETAIL-LINE-2.
+001610     MOVE WS-SUM-NUM2     TO DL3-SUM.
+001620     WRITE PRINT-LINE FROM DETAIL-LINE-3.
+001630     MOVE WS-SUM-RESULT   TO DL4-SUM.
+001640     WRITE PRINT-LINE FROM DETAIL-LINE-4.
+001650     MOVE WS-MIN-RESULT   TO DL5-MIN.
+001660     WRITE PRINT-LINE FROM DETAIL-LINE-5.
+001670     MOVE WS-MAX-RESULT   TO DL6-MAX.
+001680     WRITE PRINT-LINE FROM DETAIL-LINE-6.
+001690     WRITE PRINT-LINE FROM SEPARATOR-LINE.
+001700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001710     ACCEPT WS-RUN-TIME FROM TIME.
+001720     MOVE WS-RUN-DATE     TO FL-DATE.
+001730     MOVE WS-RUN-TIME     TO FL-TIME.
+001740     WRITE PRINT-LINE FROM FOOTER-LINE.
+001750 8000-EXIT.
+001760     EXIT.
+001770*----------------------------------------------------------*
+001780* 9000-TERMINATE -- CLOSE FILES                              *
+001790*----------------------------------------------------------*
+001800 9000-TERMINATE.
+001810     CLOSE RESULTS-IN.
+001820     CLOSE REPORT-OUT.
+001830 9000-EXIT.
+001840     EXIT.
