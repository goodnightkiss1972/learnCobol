@@ -1,15 +1,77 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESSAI1.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5).
-       01 NUM2 PIC 9(5).
-       01 RESULT PIC 9(6).
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           COMPUTE RESULT = NUM1 + NUM2.
-           DISPLAY "Result is: " RESULT.
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ESSAI1.
+000030 AUTHOR. D-MARCOTTE.
+000040 INSTALLATION. FINANCE-SYSTEMS.
+000050 DATE-WRITTEN. 05/01/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DM  APPEND AN AUDIT LOG RECORD FOR EVERY RUN  *
+000110*                 (COPYBOOK AUDTREC) SO NUM1/NUM2/RESULT    *
+000120*                 CAN BE PULLED UP LATER INSTEAD OF BEING   *
+000130*                 GONE THE MOMENT THE DISPLAY SCROLLS BY.   *
+000135* 2026-08-09  DM  RETURN WITH GOBACK INSTEAD OF STOP RUN SO *
+000136*                 MENU-PRINCIPAL CAN CALL THIS PROGRAM AND  *
+000137*                 GET CONTROL BACK, WHILE STILL RUNNING     *
+000138*                 CORRECTLY ON ITS OWN.                      *
+000140*----------------------------------------------------------*
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000190         ORGANIZATION IS LINE SEQUENTIAL
+000200         FILE STATUS IS WS-AUDIT-STATUS.
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230*----------------------------------------------------------*
+000240* AUDIT-LOG -- ONE RECORD PER RUN, APPENDED                 *
+000250*----------------------------------------------------------*
+000260 FD  AUDIT-LOG.
+000270     COPY AUDTREC.
+000280 WORKING-STORAGE SECTION.
+000290*----------------------------------------------------------*
+000300* AMOUNT WORKING FIELDS                                    *
+000310*----------------------------------------------------------*
+000320 01  NUM1                        PIC 9(5).
+000330 01  NUM2                        PIC 9(5).
+000340 01  RESULT                      PIC 9(6).
+000350*----------------------------------------------------------*
+000360* AUDIT LOG SUPPORT                                         *
+000370*----------------------------------------------------------*
+000380 01  WS-AUDIT-STATUS             PIC X(02).
+000390 01  WS-CURRENT-DATE             PIC 9(08).
+000400 01  WS-CURRENT-TIME             PIC 9(08).
+000410 PROCEDURE DIVISION.
+000420 0000-MAINLINE.
+000430     DISPLAY "Enter first number: ".
+000440     ACCEPT NUM1.
+000450     DISPLAY "Enter second number: ".
+000460     ACCEPT NUM2.
+000470     COMPUTE RESULT = NUM1 + NUM2.
+000480     DISPLAY "Result is: " RESULT.
+000490     PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+000500     GOBACK.
+000510*----------------------------------------------------------*
+000520* 7000-WRITE-AUDIT-LOG -- APPEND ONE AUDIT RECORD FOR THIS  *
+000530*                         RUN                                *
+000540*----------------------------------------------------------*
+000550 7000-WRITE-AUDIT-LOG.
+000560     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000570     ACCEPT WS-CURRENT-TIME FROM TIME.
+000580     OPEN EXTEND AUDIT-LOG.
+000590     IF WS-AUDIT-STATUS NOT = "00"
+000600         OPEN OUTPUT AUDIT-LOG
+000610     END-IF.
+000620     INITIALIZE AUDIT-RECORD.
+000630     MOVE WS-CURRENT-DATE  TO AUD-RUN-DATE.
+000640     MOVE WS-CURRENT-TIME  TO AUD-RUN-TIME.
+000650     MOVE "ESSAI1"         TO AUD-PROGRAM-ID.
+000660     MOVE "OPERATOR"       TO AUD-OPERATOR-ID.
+000670     MOVE NUM1             TO AUD-NUM1.
+000680     MOVE NUM2             TO AUD-NUM2.
+000690     MOVE RESULT           TO AUD-RESULT.
+000700     WRITE AUDIT-RECORD.
+000710     CLOSE AUDIT-LOG.
+000720 7000-EXIT.
+000730     EXIT.
